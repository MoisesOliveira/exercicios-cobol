@@ -1,263 +1,458 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SVP004.
-       AUTHOR. MSZS.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-                  DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CADFORN ASSIGN TO DISK
-               ORGANIZATION IS INDEXED
-               ACCESS MODE  IS DYNAMIC
-               RECORD KEY   IS CODFORN
-               FILE STATUS  IS ERRO.
-           
-           SELECT CADPROD ASSIGN TO DISK
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS DYNAMIC
-               RECORD KEY IS CODPROD
-               FILE STATUS IS ERRO.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CADFORN
-           LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID IS "CADFORN.DAT".
-       01  REGFORN.
-           03 CODFORN PIC 9(06).
-           03 NOME PIC X(30).
-           03 TIPOPESSOA PIC X(1).
-           03 CNPJCPF PIC 9(15).
-           03 NUMEROLOG PIC 9(5).
-           03 CEPFORN PIC 9(08).
-           03 COMPLEMENTO PIC X(12).
-           03 EMAIL PIC X(30).
-           03 TELEFONE1.
-               05 DDD1 PIC 9(02).
-               05 NUMERO1 PIC 9(09).
-               05 TIPO1 PIC X(01).
-           03 TELEFONE2.
-               05 DDD2 PIC 9(02).
-               05 NUMERO2 PIC 9(09).
-               05 TIPO2 PIC X(01).
-
-       FD  CADPROD
-           LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID IS "CADPROD.DAT".
-       01  REGPROD.
-           03 CODPROD PIC 9(06).
-           03 DESCR PIC X(30).
-           03 UNID PIC X(02).
-           03 TIPO PIC 9(01).
-           03 FORNCOD PIC 9(06).
-           03 ULTPRECO PIC 9(09).
-           03 PRECOVENDA PIC 9(09).
-
-
-       WORKING-STORAGE SECTION.
-       01  ERRO PIC X(02) VALUE "00".
-       01  MENS.
-           03 MENS1 PIC X(50) VALUE SPACES.
-           03 MENS2 PIC ZZZ.
-       01  CONTADOR PIC 9(03) VALUE ZERO.
-       01  ESC-KEY PIC 9(02) VALUE ZEROS.
-       01  OPC-KEY PIC X(02) VALUE SPACES.
-       01  DESCTIPOPES PIC X(30).
-       01  ESPACOS PIC X(80) VALUE SPACES.
-       01  DESCUNIDADE PIC X(20).
-       01  DESCTIPO PIC X(30).
-       01  OPC PIC X(3).
-       01  INDICE PIC 9(03).
-
-       01  TABTIPO.
-           03 TBTIPO PIC X(30) OCCURS 9 TIMES.
-
-       01  TABUNIDX.
-           03 FILLER PIC X(30) VALUE "ALIMENTO".
-           03 FILLER PIC X(30) VALUE "SAUDE".
-           03 FILLER PIC X(30) VALUE "HIGIENE".
-           03 FILLER PIC X(30) VALUE "VESTUARIO".
-           03 FILLER PIC X(30) VALUE "MANUTENCAO".
-           03 FILLER PIC X(30) VALUE "COMESTIVEL".
-           03 FILLER PIC X(30) VALUE "CONSTRUCAO".
-           03 FILLER PIC X(30) VALUE "ANIMAL".
-       01  TABUNID REDEFINES TABUNIDX.
-           03 TBUNID PIC X(30) OCCURS 9 TIMES.
-       01  TXTUNID.
-           03 TXTUNID1 PIC X(01) VALUE SPACES.
-           03 TXTUNID2 PIC X(29) VALUE SPACES.
-
-
-       SCREEN SECTION.
-       
-       01  TELAPRODUTO.
-           05  LINE 02  COLUMN 01 
-               VALUE  "                           CADASTRO DE P".
-           05  LINE 02  COLUMN 41 
-               VALUE  "RODUTOS".
-           05  LINE 05  COLUMN 01 
-               VALUE  " CODIGO:".
-           05  LINE 05  COLUMN 41 
-               VALUE  "  UNIDADE:".
-           05  LINE 08  COLUMN 01 
-               VALUE  " DESCRICAO:".
-           05  LINE 08  COLUMN 41 
-               VALUE  "  TIPO:".
-           05  LINE 11  COLUMN 01 
-               VALUE  " CODIGO DO FORNECEDOR:".
-           05  LINE 11  COLUMN 41 
-               VALUE  " NOME DO FORNECEDOR:".
-           05  LINE 14  COLUMN 01 
-               VALUE  " ULTIMO PRECO DE COMPRA:".
-           05  LINE 14  COLUMN 41 
-               VALUE  "PRECO DE VENDA:".
-           05  LINE 23  COLUMN 01 
-               VALUE  "  MENSAGEM:".
-           05  TCOD
-               LINE 05  COLUMN 10  PIC 9(06)
-               USING  CODPROD.
-           05  TUNID
-               LINE 05  COLUMN 52  PIC X(02)
-               USING  UNID.
-           05  TDESCUNID
-               LINE 05  COLUMN 55  PIC X(24)
-               USING  DESCUNIDADE.
-           05  TDESC
-               LINE 08  COLUMN 12  PIC X(30)
-               USING  DESCR.
-           05  TTIPO
-               LINE 08  COLUMN 49  PIC 9(01)
-               USING  TIPO.
-           05  TDESCTIPO
-               LINE 08  COLUMN 51  PIC X(28)
-               USING  DESCTIPO.
-           05  TCODFORN
-               LINE 11  COLUMN 24  PIC 9(06)
-               USING  FORNCOD.
-           05  TNOMEFORN
-               LINE 11  COLUMN 61  PIC X(18)
-               USING  NOME.
-           05  TULTPRECO
-               LINE 14  COLUMN 26  PIC 999999.999
-               USING  ULTPRECO.
-           05  TPRECO
-               LINE 14  COLUMN 57  PIC 999999.999
-               USING  PRECOVENDA.
-
-
-       PROCEDURE DIVISION.
-
-       FN-ALOCA.
-           MOVE "ALIMENTO" TO TBTIPO(1).
-           MOVE "SAUDE" TO TBTIPO(2).
-           MOVE "HIGIENE" TO TBTIPO(3).
-           MOVE "VESTUARIO" TO TBTIPO(4).
-           MOVE "MANUTENCAO" TO TBTIPO(5).
-
-
-       FN-ABRE.
-           OPEN I-O CADPROD
-           IF ERRO NOT = "00"  
-              IF ERRO = "30"
-                 OPEN OUTPUT CADPROD
-                 CLOSE CADPROD
-                 MOVE " ARQUIVO SENDO CRIADO " TO MENS
-                 PERFORM FN-MENS THRU FN-MENS-FIM
-                 GO TO FN-ABRE
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO PEDIDO =>" TO MENS1
-                 MOVE ERRO TO MENS2
-                 PERFORM FN-MENS THRU FN-MENS-FIM
-                 GO TO FN-FIM
-           ELSE
-                 NEXT SENTENCE.
-       
-       FN-ABRE2.
-           OPEN INPUT CADFORN
-           IF ERRO NOT = "00"  
-              IF ERRO = "30"
-                 MOVE "* ARQUIVO CADFORN NAO ENCONTRADO *" TO MENS
-                 PERFORM FN-MENS THRU FN-MENS-FIM
-                 GO TO FN-FIM
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADFORN " TO MENS1
-                 MOVE ERRO TO MENS2
-                 PERFORM FN-MENS THRU FN-MENS-FIM
-                 GO TO FN-FIM
-           ELSE
-                 NEXT SENTENCE.
-       
-
-       FN-CAMPOS.
-           MOVE SPACES TO NOME DESCR UNID.
-           MOVE ZEROS TO CODPROD TIPO FORNCOD ULTPRECO PRECOVENDA.
-
-       FN-INICIO.
-           DISPLAY TELAPRODUTO.
-
-       FN-COD.
-           ACCEPT TCOD.
-
-       FN-DESC.
-           ACCEPT TDESC.
-
-       FN-FORN.
-           ACCEPT TCODFORN.
-       FN-FORN2.
-           MOVE FORNCOD TO CODFORN.
-           READ CADFORN.
-           DISPLAY TNOMEFORN.
-
-       FN-ULTPRECO.
-           ACCEPT TULTPRECO.
-
-       FN-UNID.
-           ACCEPT TUNID.
-           MOVE 1 TO INDICE.
-       FN-UNID2.
-           MOVE TBUNID(INDICE) TO TXTUNID
-           IF TXTUNID1 NOT = UNID
-               ADD 1 TO INDICE
-               IF INDICE < 6
-                   GO TO FN-UNID2
-               ELSE
-                   MOVE "UNIDADE INCORRETA" TO MENS
-                   PERFORM FN-MENS THRU FN-MENS-FIM
-                   GO TO FN-UNID
-           ELSE
-               MOVE TXTUNID2 TO DESCUNIDADE.
-               DISPLAY TDESCUNID.
-
-
-       FN-TIPO.
-           ACCEPT TTIPO.
-       FN-TIPO2.
-           MOVE TBTIPO(TIPO) TO DESCTIPO.
-           DISPLAY TELAPRODUTO.
-
-       FN-PRECOVENDA.
-           ACCEPT TPRECO.
-       
-       
-
-       FN-MENS.
-           MOVE ZEROS TO CONTADOR.
-       FN-MENS2.
-           DISPLAY (23, 12) MENS.
-       FN-MENS3.
-           ADD 1 TO CONTADOR
-           IF CONTADOR < 800
-               GO TO FN-MENS3
-           ELSE
-               MOVE SPACES TO MENS
-               DISPLAY (23, 12) MENS.
-       FN-MENS-FIM.
-           EXIT.
-
-       FN-FIM.
-           CLOSE CADPROD.
-           CLOSE CADFORN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SVP004.
+       AUTHOR. MSZS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFORN ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CHAVEFORN
+               FILE STATUS  IS ERRO.
+
+           SELECT CADPROD ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHAVEPROD
+               FILE STATUS IS ERRO
+               ALTERNATE RECORD KEY IS DESCR WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CODBARRAS WITH DUPLICATES.
+
+           SELECT CADPRECO ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ERRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADFORN
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFORN.DAT".
+       01  REGFORN.
+           03 CHAVEFORN.
+               05 CODFILFORN PIC 9(02).
+               05 CODFORN PIC 9(06).
+           03 NOME PIC X(30).
+           03 TIPOPESSOA PIC X(1).
+           03 CNPJCPF PIC 9(15).
+           03 NUMEROLOG PIC 9(5).
+           03 CEPFORN PIC 9(08).
+           03 COMPLEMENTO PIC X(12).
+           03 EMAIL PIC X(30).
+           03 TELEFONE1.
+               05 DDD1 PIC 9(02).
+               05 NUMERO1 PIC 9(09).
+               05 TIPO1 PIC X(01).
+           03 TELEFONE2.
+               05 DDD2 PIC 9(02).
+               05 NUMERO2 PIC 9(09).
+               05 TIPO2 PIC X(01).
+
+       FD  CADPROD
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPROD.DAT".
+       01  REGPROD.
+           03 CHAVEPROD.
+               05 CODFILIAL PIC 9(02).
+               05 CODPROD PIC 9(06).
+           03 DESCR PIC X(30).
+           03 UNID PIC X(02).
+           03 TIPO PIC 9(01).
+           03 FORNCOD PIC 9(06).
+           03 ULTPRECO PIC 9(06)V9(03).
+           03 PRECOVENDA PIC 9(06)V9(03).
+           03 QUANTEST PIC 9(05).
+           03 CODBARRAS PIC 9(13).
+           03 ICMS PIC 9(02)V9(02).
+
+       FD  CADPRECO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPRECO.DAT".
+       01  REGPRECO.
+           03 FILIALPRECO PIC 9(02).
+           03 PRODUTOPRECO PIC 9(06).
+           03 ULTPRECOPRECO PIC 9(06)V9(03).
+           03 PRECOVENDAPRECO PIC 9(06)V9(03).
+           03 DATAPRECO PIC 9(08).
+           03 HORAPRECO PIC 9(06).
+
+       WORKING-STORAGE SECTION.
+       01  ERRO PIC X(02) VALUE "00".
+       01  MENS.
+           03 MENS1 PIC X(50) VALUE SPACES.
+           03 MENS2 PIC ZZZ.
+       01  CONTADOR PIC 9(03) VALUE ZERO.
+       01  ESC-KEY PIC 9(02) VALUE ZEROS.
+       01  OPC-KEY PIC X(02) VALUE SPACES.
+       01  DESCTIPOPES PIC X(30).
+       01  ESPACOS PIC X(80) VALUE SPACES.
+       01  DESCUNIDADE PIC X(20).
+       01  DESCTIPO PIC X(30).
+       01  OPC PIC X(3).
+       01  MODOREG PIC X(01) VALUE "N".
+           88 REGISTRO-ALTERACAO VALUE "A".
+       01  INDICE PIC 9(03).
+       01  DATAPRECOW PIC 9(08) VALUE ZEROS.
+       01  HORAPRECOW PIC 9(06) VALUE ZEROS.
+       01  MAXCODPROD PIC 9(06) VALUE ZERO.
+       01  FILIALSCAN PIC 9(02) VALUE ZERO.
+
+       01  TABTIPO.
+           03 TBTIPO PIC X(30) OCCURS 9 TIMES.
+
+       01  TABUNIDX.
+           03 FILLER PIC X(30) VALUE "ALIMENTO".
+           03 FILLER PIC X(30) VALUE "SAUDE".
+           03 FILLER PIC X(30) VALUE "HIGIENE".
+           03 FILLER PIC X(30) VALUE "VESTUARIO".
+           03 FILLER PIC X(30) VALUE "MANUTENCAO".
+           03 FILLER PIC X(30) VALUE "COMESTIVEL".
+           03 FILLER PIC X(30) VALUE "CONSTRUCAO".
+           03 FILLER PIC X(30) VALUE "ANIMAL".
+       01  TABUNID REDEFINES TABUNIDX.
+           03 TBUNID PIC X(30) OCCURS 9 TIMES.
+       01  TXTUNID.
+           03 TXTUNID1 PIC X(01) VALUE SPACES.
+           03 TXTUNID2 PIC X(29) VALUE SPACES.
+
+
+       SCREEN SECTION.
+       
+       01  TELAPRODUTO.
+           05  LINE 02  COLUMN 01 
+               VALUE  "                           CADASTRO DE P".
+           05  LINE 02  COLUMN 41 
+               VALUE  "RODUTOS".
+           05  LINE 04  COLUMN 01
+               VALUE  " FILIAL:".
+           05  LINE 05  COLUMN 01
+               VALUE  " CODIGO:".
+           05  LINE 05  COLUMN 41
+               VALUE  "  UNIDADE:".
+           05  LINE 08  COLUMN 01 
+               VALUE  " DESCRICAO:".
+           05  LINE 08  COLUMN 41 
+               VALUE  "  TIPO:".
+           05  LINE 11  COLUMN 01 
+               VALUE  " CODIGO DO FORNECEDOR:".
+           05  LINE 11  COLUMN 41 
+               VALUE  " NOME DO FORNECEDOR:".
+           05  LINE 14  COLUMN 01 
+               VALUE  " ULTIMO PRECO DE COMPRA:".
+           05  LINE 14  COLUMN 41
+               VALUE  "PRECO DE VENDA:".
+           05  LINE 17  COLUMN 01
+               VALUE  " QUANTIDADE EM ESTOQUE:".
+           05  LINE 19  COLUMN 01
+               VALUE  " CODIGO DE BARRAS (EAN):".
+           05  LINE 21  COLUMN 01
+               VALUE  " ALIQUOTA DE ICMS (%):".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM:".
+           05  TCODFILIAL
+               LINE 04  COLUMN 10  PIC 9(02)
+               USING  CODFILIAL.
+           05  TCOD
+               LINE 05  COLUMN 10  PIC 9(06)
+               USING  CODPROD.
+           05  TUNID
+               LINE 05  COLUMN 52  PIC X(02)
+               USING  UNID.
+           05  TDESCUNID
+               LINE 05  COLUMN 55  PIC X(24)
+               USING  DESCUNIDADE.
+           05  TDESC
+               LINE 08  COLUMN 12  PIC X(30)
+               USING  DESCR.
+           05  TTIPO
+               LINE 08  COLUMN 49  PIC 9(01)
+               USING  TIPO.
+           05  TDESCTIPO
+               LINE 08  COLUMN 51  PIC X(28)
+               USING  DESCTIPO.
+           05  TCODFORN
+               LINE 11  COLUMN 24  PIC 9(06)
+               USING  FORNCOD.
+           05  TNOMEFORN
+               LINE 11  COLUMN 61  PIC X(18)
+               USING  NOME.
+           05  TULTPRECO
+               LINE 14  COLUMN 26  PIC 999999.999
+               USING  ULTPRECO.
+           05  TPRECO
+               LINE 14  COLUMN 57  PIC 999999.999
+               USING  PRECOVENDA.
+           05  TQUANTEST
+               LINE 17  COLUMN 25  PIC 9(05)
+               USING  QUANTEST.
+           05  TCODBARRAS
+               LINE 19  COLUMN 26  PIC 9(13)
+               USING  CODBARRAS.
+           05  TICMS
+               LINE 21  COLUMN 25  PIC 99.99
+               USING  ICMS.
+
+
+       PROCEDURE DIVISION.
+
+       FN-ALOCA.
+           MOVE "ALIMENTO" TO TBTIPO(1).
+           MOVE "SAUDE" TO TBTIPO(2).
+           MOVE "HIGIENE" TO TBTIPO(3).
+           MOVE "VESTUARIO" TO TBTIPO(4).
+           MOVE "MANUTENCAO" TO TBTIPO(5).
+
+
+       FN-ABRE.
+           OPEN I-O CADPROD
+           IF ERRO NOT = "00"  
+              IF ERRO = "30"
+                 OPEN OUTPUT CADPROD
+                 CLOSE CADPROD
+                 MOVE " ARQUIVO SENDO CRIADO " TO MENS
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-ABRE
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO PEDIDO =>" TO MENS1
+                 MOVE ERRO TO MENS2
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM
+           ELSE
+                 NEXT SENTENCE.
+       
+       FN-ABRE2.
+           OPEN INPUT CADFORN
+           IF ERRO NOT = "00"  
+              IF ERRO = "30"
+                 MOVE "* ARQUIVO CADFORN NAO ENCONTRADO *" TO MENS
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADFORN " TO MENS1
+                 MOVE ERRO TO MENS2
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM
+           ELSE
+                 NEXT SENTENCE.
+       
+
+       FN-ABRE3.
+           OPEN EXTEND CADPRECO
+           IF ERRO NOT = "00" AND ERRO NOT = "05"
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO PRECO =>" TO MENS1
+                 MOVE ERRO TO MENS2
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM.
+
+       FN-CAMPOS.
+           MOVE SPACES TO NOME DESCR UNID.
+           MOVE ZEROS TO CODFILIAL CODPROD TIPO FORNCOD ULTPRECO
+           PRECOVENDA QUANTEST CODBARRAS ICMS.
+
+       FN-INICIO.
+           DISPLAY TELAPRODUTO.
+
+       FN-FILIAL.
+           ACCEPT TCODFILIAL.
+           ACCEPT ESC-KEY FROM ESCAPE KEY
+           IF ESC-KEY = 01
+                 MOVE " SAINDO DO PROGRAMA " TO MENS
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM.
+
+       FN-PROXCOD.
+           MOVE CODFILIAL TO FILIALSCAN.
+           MOVE ZEROS TO MAXCODPROD.
+           MOVE FILIALSCAN TO CODFILIAL.
+           MOVE ZEROS TO CODPROD.
+           START CADPROD KEY IS NOT LESS THAN CHAVEPROD
+               INVALID KEY GO TO FN-PROXCOD-FIM.
+       FN-PROXCOD-LOOP.
+           READ CADPROD NEXT RECORD
+               AT END GO TO FN-PROXCOD-FIM.
+           IF CODFILIAL NOT = FILIALSCAN
+               GO TO FN-PROXCOD-FIM.
+           MOVE CODPROD TO MAXCODPROD.
+           GO TO FN-PROXCOD-LOOP.
+       FN-PROXCOD-FIM.
+           MOVE FILIALSCAN TO CODFILIAL.
+           ADD 1 TO MAXCODPROD GIVING CODPROD.
+           DISPLAY TCOD.
+
+       FN-COD.
+           MOVE "N" TO MODOREG.
+           ACCEPT TCOD.
+           ACCEPT ESC-KEY FROM ESCAPE KEY
+           IF ESC-KEY = 01
+                 MOVE " SAINDO DO PROGRAMA " TO MENS
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM.
+           IF CODPROD = ZEROS
+               GO TO FN-BUSCANOME.
+
+       FN-READ-PROD.
+           READ CADPROD
+           IF ERRO NOT = "23"
+               IF ERRO = "00"
+                   MOVE "A" TO MODOREG
+                   MOVE " PRODUTO JA CADASTRADO " TO MENS
+                   PERFORM FN-MENS THRU FN-MENS-FIM
+                   GO TO FN-OPCOES.
+           GO TO FN-DESC.
+
+       FN-BUSCANOME.
+           ACCEPT TDESC.
+           READ CADPROD KEY IS DESCR
+               INVALID KEY GO TO FN-BUSCANOME-ERRO.
+           MOVE "A" TO MODOREG.
+           DISPLAY TELAPRODUTO.
+           MOVE " PRODUTO JA CADASTRADO " TO MENS
+           PERFORM FN-MENS THRU FN-MENS-FIM.
+           GO TO FN-OPCOES.
+       FN-BUSCANOME-ERRO.
+           MOVE "PRODUTO NAO ENCONTRADO PARA ESTA DESCRICAO" TO MENS
+           PERFORM FN-MENS THRU FN-MENS-FIM.
+           GO TO FN-COD.
+
+       FN-DESC.
+           ACCEPT TDESC.
+
+       FN-FORN.
+           ACCEPT TCODFORN.
+       FN-FORN2.
+           MOVE CODFILIAL TO CODFILFORN.
+           MOVE FORNCOD TO CODFORN.
+           READ CADFORN.
+           DISPLAY TNOMEFORN.
+
+       FN-ULTPRECO.
+           ACCEPT TULTPRECO.
+
+       FN-UNID.
+           ACCEPT TUNID.
+           MOVE 1 TO INDICE.
+       FN-UNID2.
+           MOVE TBUNID(INDICE) TO TXTUNID
+           IF TXTUNID1 NOT = UNID
+               ADD 1 TO INDICE
+               IF INDICE < 6
+                   GO TO FN-UNID2
+               ELSE
+                   MOVE "UNIDADE INCORRETA" TO MENS
+                   PERFORM FN-MENS THRU FN-MENS-FIM
+                   GO TO FN-UNID
+           ELSE
+               MOVE TXTUNID2 TO DESCUNIDADE.
+               DISPLAY TDESCUNID.
+
+
+       FN-TIPO.
+           ACCEPT TTIPO.
+       FN-TIPO2.
+           MOVE TBTIPO(TIPO) TO DESCTIPO.
+           DISPLAY TELAPRODUTO.
+
+       FN-PRECOVENDA.
+           ACCEPT TPRECO.
+
+       FN-QUANTEST.
+           ACCEPT TQUANTEST.
+
+       FN-CODBARRAS.
+           ACCEPT TCODBARRAS.
+
+       FN-ICMS.
+           ACCEPT TICMS.
+           ACCEPT ESC-KEY FROM ESCAPE KEY
+           IF ESC-KEY = 01
+                 MOVE " SAINDO DO PROGRAMA " TO MENS
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM.
+
+       FN-REGISTRO.
+           DISPLAY (23, 15) "GRAVAR? (S/N): ".
+           ACCEPT (23, 30) OPC
+           IF OPC = "S"
+               MOVE CODFILIAL TO FILIALPRECO
+               MOVE CODPROD TO PRODUTOPRECO
+               MOVE ULTPRECO TO ULTPRECOPRECO
+               MOVE PRECOVENDA TO PRECOVENDAPRECO
+               ACCEPT DATAPRECOW FROM DATE YYYYMMDD
+               ACCEPT HORAPRECOW FROM TIME
+               MOVE DATAPRECOW TO DATAPRECO
+               MOVE HORAPRECOW TO HORAPRECO
+               WRITE REGPRECO
+               IF REGISTRO-ALTERACAO
+                   REWRITE REGPROD
+                   GO TO FN-COD
+               ELSE
+                   WRITE REGPROD
+                   GO TO FN-COD
+           ELSE
+               IF OPC NOT = "N"
+                   MOVE "DIGITE S OU N" TO MENS
+                   PERFORM FN-MENS THRU FN-MENS-FIM
+                   GO TO FN-REGISTRO
+                ELSE
+                    MOVE "REGISTRO NAO GRAVADO" TO MENS
+                   PERFORM FN-MENS THRU FN-MENS-FIM
+                   GO TO FN-FIM.
+
+       FN-EXCLUIR.
+           DISPLAY (23, 12) "EXCLUIR?".
+           ACCEPT (23, 30) OPC-KEY
+           IF OPC-KEY = "N" OR "n"
+               MOVE " REGISTRO NAO EXCLUIDO " TO MENS
+               PERFORM FN-MENS THRU FN-MENS-FIM
+               GO TO FN-INICIO.
+           IF OPC-KEY = "S" OR "s"
+               DELETE CADPROD RECORD
+               MOVE " REGISTRO EXCLUIDO COM SUCESSO" TO MENS
+               PERFORM FN-MENS THRU FN-MENS-FIM.
+
+       FN-OPCOES.
+           MOVE "N = NOVO A = ALTERAR E = EXCLUIR" TO MENS
+           DISPLAY (23, 12) MENS
+           ACCEPT (23, 60) OPC-KEY
+           IF OPC-KEY NOT = "N" AND OPC-KEY = "A" AND OPC-KEY = "E"
+               GO TO FN-OPCOES.
+           MOVE SPACES TO MENS
+           DISPLAY (23, 12) MENS
+           IF OPC-KEY = "N"
+               GO TO FN-INICIO
+               MOVE SPACES TO MENS
+               DISPLAY (23, 12) MENS
+           ELSE IF OPC-KEY = "A"
+               GO TO FN-DESC
+               MOVE SPACES TO MENS
+               DISPLAY (23, 12) MENS
+
+           ELSE IF OPC-KEY = "E"
+               GO TO FN-EXCLUIR
+               MOVE SPACES TO MENS
+               DISPLAY (23, 12) MENS.
+
+
+       FN-MENS.
+           MOVE ZEROS TO CONTADOR.
+       FN-MENS2.
+           DISPLAY (23, 12) MENS.
+       FN-MENS3.
+           ADD 1 TO CONTADOR
+           IF CONTADOR < 800
+               GO TO FN-MENS3
+           ELSE
+               MOVE SPACES TO MENS
+               DISPLAY (23, 12) MENS.
+       FN-MENS-FIM.
+           EXIT.
+
+       FN-FIM.
+           CLOSE CADPROD.
+           CLOSE CADFORN.
+           CLOSE CADPRECO.
            EXIT PROGRAM.
\ No newline at end of file
