@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SVP010.
+       AUTHOR. MSZS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFORN ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CHAVEFORN
+               FILE STATUS  IS ERRO.
+
+           SELECT EXTFORN ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADFORN
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFORN.DAT".
+       01  REGFORN.
+           03 CHAVEFORN.
+               05 CODFILIAL PIC 9(02).
+               05 CODFORN PIC 9(06).
+           03 NOME PIC X(30).
+           03 TIPOPESSOA PIC X(1).
+           03 CNPJCPF PIC 9(15).
+           03 NUMEROLOG PIC 9(5).
+           03 CEPFORN PIC 9(08).
+           03 COMPLEMENTO PIC X(12).
+           03 EMAIL PIC X(30).
+           03 TELEFONE1.
+               05 DDD1 PIC 9(02).
+               05 NUMERO1 PIC 9(09).
+               05 TIPO1 PIC X(01).
+           03 TELEFONE2.
+               05 DDD2 PIC 9(02).
+               05 NUMERO2 PIC 9(09).
+               05 TIPO2 PIC X(01).
+
+       FD  EXTFORN
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "EXTFORN.DAT".
+       01  REGEXTFORN PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  ERRO PIC X(02) VALUE "00".
+       01  ERRO2 PIC X(02) VALUE "00".
+       01  TOTFORN PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *
+       FN-ABRE1.
+           OPEN INPUT CADFORN
+           IF ERRO NOT = "00"
+              IF ERRO = "30"
+                 DISPLAY " ARQUIVO CADFORN NAO ENCONTRADO "
+                 GO TO FN-FIM
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO FORN =>" ERRO
+                 GO TO FN-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       FN-ABRE2.
+           OPEN OUTPUT EXTFORN
+           IF ERRO2 NOT = "00"
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO EXTFORN =>" ERRO2
+                 GO TO FN-FIM.
+
+       FN-EXPORTA.
+           READ CADFORN NEXT RECORD
+               AT END GO TO FN-FIM.
+           MOVE REGFORN TO REGEXTFORN.
+           WRITE REGEXTFORN.
+           ADD 1 TO TOTFORN.
+           GO TO FN-EXPORTA.
+
+       FN-FIM.
+           CLOSE CADFORN.
+           CLOSE EXTFORN.
+           DISPLAY " FORNECEDORES EXPORTADOS: " TOTFORN.
+           STOP RUN.
