@@ -0,0 +1,774 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SVP002.
+       AUTHOR. MSZS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCLI ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CHAVECLI
+               FILE STATUS  IS ERRO
+               ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+           SELECT CADCEP ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CEP
+               FILE STATUS IS ERRO.
+
+           SELECT CADCLIEND ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CHAVECLIEND
+               FILE STATUS  IS ERRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADCLI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADCLI.DAT".
+       01  REGCLI.
+           03 CHAVECLI.
+               05 CODFILIAL PIC 9(02).
+               05 CODCLIE PIC 9(06).
+           03 NOME PIC X(30).
+           03 TIPOPESSOA PIC X(1).
+           03 CNPJCPF PIC 9(15).
+           03 NUMEROLOG PIC 9(5).
+           03 CEPCLIENTE PIC 9(08).
+           03 COMPLEMENTO PIC X(12).
+           03 EMAIL PIC X(30).
+           03 TELEFONE1.
+               05 DDD1 PIC 9(02).
+               05 NUMERO1 PIC 9(09).
+               05 TIPO1 PIC X(01).
+           03 TELEFONE2.
+               05 DDD2 PIC 9(02).
+               05 NUMERO2 PIC 9(09).
+               05 TIPO2 PIC X(01).
+           03 LIMITECREDITO PIC 9(06)V9(03).
+
+       FD  CADCEP
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADCEP.DAT".
+       01  REGEND.
+           03 CEP PIC 9(8).
+           03 LOGRADOURO PIC X(20).
+           03 BAIRRO PIC X(20).
+           03 UF PIC X(2).
+           03 CEPREF PIC 9(8).
+           03 TIPOPISO PIC 9(1).
+           03 OBS PIC X(60).
+           03 CIDADE PIC X(20).
+
+       FD  CADCLIEND
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADCLIEND.DAT".
+       01  REGCLIEND.
+           03 CHAVECLIEND.
+               05 CODFILIALEND PIC 9(02).
+               05 CODCLIEND PIC 9(06).
+               05 SEQEND PIC 9(03).
+           03 CEPEND PIC 9(08).
+           03 NUMEROLOGEND PIC 9(05).
+           03 COMPLEMENTOEND PIC X(12).
+           03 BAIRROEND PIC X(20).
+           03 CIDADEEND PIC X(20).
+           03 UFEND PIC X(02).
+           03 TIPOEND PIC X(01).
+               88 END-COBRANCA VALUE "C".
+               88 END-ENTREGA VALUE "E".
+
+       WORKING-STORAGE SECTION.
+       01  ERRO PIC X(02) VALUE "00".
+       01  MENS.
+           03 MENS1 PIC X(50) VALUE SPACES.
+           03 MENS2 PIC ZZZ.
+       01  CONTADOR PIC 9(03) VALUE ZERO.
+       01  ESC-KEY PIC 9(02) VALUE ZEROS.
+       01  OPC-KEY PIC X(02) VALUE SPACES.
+       01  OPC2 PIC X(03) VALUE SPACES.
+       01  NUMSEQEND PIC 9(03) VALUE ZERO.
+       01  MAXCODCLI PIC 9(06) VALUE ZERO.
+       01  FILIALSCAN PIC 9(02) VALUE ZERO.
+       01  DESCTIPOPES PIC X(30).
+       01  ESPACOS PIC X(80) VALUE SPACES.
+       01  DESCUF PIC X(20).
+       01  DESCTIPO1 PIC X(30).
+       01  DESCTIPO2 PIC X(30).
+       01  OPC PIC X(3).
+       01  MODOREG PIC X(01) VALUE "N".
+           88 REGISTRO-ALTERACAO VALUE "A".
+       01  INDICE PIC 9(03).
+       01  TABTIPOPESX.
+           03 FILLER PIC X(30) VALUE "F FISICA".
+           03 FILLER PIC X(30) VALUE "JJURIDICA".
+           03 FILLER PIC X(30) VALUE "G GOV".
+       01  TABTIPOPES REDEFINES TABTIPOPESX.
+           03 TBTIPOSPES PIC X(30) OCCURS 3 TIMES.
+       01  TXTTIPOPES.
+           03 TXTTIPOPES1 PIC X(01) VALUE SPACES.
+           03 TXTTIPOPES2 PIC X(29) VALUE SPACES.
+
+       01  CPFCNPJ-WRK PIC 9(15).
+       01  CPFCNPJ-DIGITOS REDEFINES CPFCNPJ-WRK.
+           03 DIG PIC 9(1) OCCURS 15 TIMES.
+       01  SOMACPF PIC 9(6).
+       01  PESOCPF PIC 9(2).
+       01  QUOCPF PIC 9(6).
+       01  RESTOCPF PIC 9(2).
+       01  DVCPF1 PIC 9(1).
+       01  DVCPF2 PIC 9(1).
+       01  PINDICE PIC 9(2).
+       01  PESOCNPJ1X.
+           03 FILLER PIC 9(1) VALUE 5.
+           03 FILLER PIC 9(1) VALUE 4.
+           03 FILLER PIC 9(1) VALUE 3.
+           03 FILLER PIC 9(1) VALUE 2.
+           03 FILLER PIC 9(1) VALUE 9.
+           03 FILLER PIC 9(1) VALUE 8.
+           03 FILLER PIC 9(1) VALUE 7.
+           03 FILLER PIC 9(1) VALUE 6.
+           03 FILLER PIC 9(1) VALUE 5.
+           03 FILLER PIC 9(1) VALUE 4.
+           03 FILLER PIC 9(1) VALUE 3.
+           03 FILLER PIC 9(1) VALUE 2.
+       01  PESOCNPJ1 REDEFINES PESOCNPJ1X.
+           03 PESO1 PIC 9(1) OCCURS 12 TIMES.
+       01  PESOCNPJ2X.
+           03 FILLER PIC 9(1) VALUE 6.
+           03 FILLER PIC 9(1) VALUE 5.
+           03 FILLER PIC 9(1) VALUE 4.
+           03 FILLER PIC 9(1) VALUE 3.
+           03 FILLER PIC 9(1) VALUE 2.
+           03 FILLER PIC 9(1) VALUE 9.
+           03 FILLER PIC 9(1) VALUE 8.
+           03 FILLER PIC 9(1) VALUE 7.
+           03 FILLER PIC 9(1) VALUE 6.
+           03 FILLER PIC 9(1) VALUE 5.
+           03 FILLER PIC 9(1) VALUE 4.
+           03 FILLER PIC 9(1) VALUE 3.
+           03 FILLER PIC 9(1) VALUE 2.
+       01  PESOCNPJ2 REDEFINES PESOCNPJ2X.
+           03 PESO2 PIC 9(1) OCCURS 13 TIMES.
+
+       01  TABTIPOTELX.
+           03 FILLER PIC X(30) VALUE "F FIXO".
+           03 FILLER PIC X(30) VALUE "C CELULAR".
+           03 FILLER PIC X(30) VALUE "E EMPRESA".
+       01  TABTIPOTEL REDEFINES TABTIPOTELX.
+           03 TBTIPOTEL PIC X(30) OCCURS 3 TIMES.
+       01  TXTTIPOTEL.
+           03 TXTTIPOTEL1 PIC X(01) VALUE SPACES.
+           03 TXTTIPOTEL2 PIC X(29) VALUE SPACES.
+
+
+       SCREEN SECTION.
+
+       01  TELACLI.
+           05  LINE 01  COLUMN 01
+               VALUE  "                             CADASTRO DE".
+           05  LINE 01  COLUMN 41
+               VALUE  " CLIENTES".
+           05  LINE 02  COLUMN 01
+               VALUE  " FILIAL:".
+           05  LINE 03  COLUMN 01
+               VALUE  " CODIGO:                               C".
+           05  LINE 03  COLUMN 41
+               VALUE  "PF\CNPJ:".
+           05  LINE 05  COLUMN 01
+               VALUE  " NOME:                                 E".
+           05  LINE 05  COLUMN 41
+               VALUE  "MAIL:".
+           05  LINE 07  COLUMN 01
+               VALUE  " TIPO PESSOA:".
+           05  LINE 10  COLUMN 01
+               VALUE  " TELEFONE 1: (  )                  TIPO:".
+           05  LINE 12  COLUMN 01
+               VALUE  " TELEFONE 2: (  )                  TIPO:".
+           05  LINE 14  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 14  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 15  COLUMN 01
+               VALUE  " CEP:              NUMERO:".
+           05  LINE 15  COLUMN 41
+               VALUE  "      BAIRRO:".
+           05  LINE 18  COLUMN 01
+               VALUE  " COMPLEMENTO:                  CIDADE:".
+           05  LINE 20  COLUMN 01
+               VALUE  " UF:".
+           05  LINE 20  COLUMN 41
+               VALUE  " LIMITE DE CREDITO:".
+           05  LINE 21  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 21  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM:".
+           05  TCODFILIAL
+               LINE 02  COLUMN 10  PIC 9(02)
+               USING  CODFILIAL.
+           05  TCODCLI
+               LINE 03  COLUMN 10  PIC 9(06)
+               USING  CODCLIE.
+           05  TCPFCNPJ
+               LINE 03  COLUMN 50  PIC 9(15)
+               USING  CNPJCPF.
+           05  TNOME
+               LINE 05  COLUMN 08  PIC X(30)
+               USING  NOME.
+           05  TEMAIL
+               LINE 05  COLUMN 47  PIC X(30)
+               USING  EMAIL.
+           05  TTIPOPES
+               LINE 07  COLUMN 15  PIC X(01)
+               USING  TIPOPESSOA.
+           05  TDESCTIPO
+               LINE 07  COLUMN 18  PIC X(30)
+               USING  DESCTIPOPES.
+           05  TDDD1
+               LINE 10  COLUMN 15  PIC 9(02)
+               USING  DDD1.
+           05  TNUMERO1
+               LINE 10  COLUMN 18  PIC 9(09)
+               USING  NUMERO1.
+           05  TTIPO1
+               LINE 10  COLUMN 43  PIC X(01)
+               USING  TIPO1.
+           05  TDESCTIPO1
+               LINE 10  COLUMN 45  PIC X(30)
+               USING  DESCTIPO1.
+           05  TDDD2
+               LINE 12  COLUMN 15  PIC 9(02)
+               USING  DDD2.
+           05  TNUMERO2
+               LINE 12  COLUMN 18  PIC 9(09)
+               USING  NUMERO2.
+           05  TTIPO2
+               LINE 12  COLUMN 43  PIC X(01)
+               USING  TIPO2.
+           05  TDESCTIPO2
+               LINE 12  COLUMN 45  PIC X(30)
+               USING  DESCTIPO2.
+           05  TCEP
+               LINE 15  COLUMN 07  PIC 99999.999
+               USING  CEPCLIENTE.
+           05  TNUMLOG
+               LINE 15  COLUMN 28  PIC 9(05)
+               USING  NUMEROLOG.
+           05  TBAIRRO
+               LINE 15  COLUMN 55  PIC X(13)
+               USING  BAIRRO.
+           05  TCOMP
+               LINE 18  COLUMN 15  PIC X(12)
+               USING  COMPLEMENTO.
+           05  TCIDADE
+               LINE 18  COLUMN 40  PIC X(20)
+               USING  CIDADE.
+           05  TUF
+               LINE 20  COLUMN 06  PIC X(02)
+               USING  UF.
+           05  TLIMITE
+               LINE 20  COLUMN 61  PIC 999999.999
+               USING  LIMITECREDITO.
+
+       01  TELATIPOS.
+           05  LINE 07  COLUMN 41
+               VALUE  "           F - FISICA  J-JURIDICA  G-GOV".
+
+       01  TELAENDERECO.
+           05  LINE 01  COLUMN 01
+               VALUE  "                        ENDERECO ADICIONAL".
+           05  LINE 03  COLUMN 01
+               VALUE  " CEP:              NUMERO:".
+           05  LINE 05  COLUMN 01
+               VALUE  " COMPLEMENTO:".
+           05  LINE 07  COLUMN 01
+               VALUE  " BAIRRO:".
+           05  LINE 09  COLUMN 01
+               VALUE  " CIDADE:                               UF:".
+           05  LINE 11  COLUMN 01
+               VALUE  " TIPO (C-COBRANCA E-ENTREGA):".
+           05  TECEP
+               LINE 03  COLUMN 07  PIC 99999.999
+               USING  CEPEND.
+           05  TENUM
+               LINE 03  COLUMN 28  PIC 9(05)
+               USING  NUMEROLOGEND.
+           05  TECOMP
+               LINE 05  COLUMN 15  PIC X(12)
+               USING  COMPLEMENTOEND.
+           05  TEBAIRRO
+               LINE 07  COLUMN 10  PIC X(20)
+               USING  BAIRROEND.
+           05  TECIDADE
+               LINE 09  COLUMN 10  PIC X(20)
+               USING  CIDADEEND.
+           05  TEUF
+               LINE 09  COLUMN 44  PIC X(02)
+               USING  UFEND.
+           05  TETIPO
+               LINE 11  COLUMN 32  PIC X(01)
+               USING  TIPOEND.
+
+
+
+       PROCEDURE DIVISION.
+      *
+       FN-ABRE2.
+           OPEN I-O CADCLI
+           IF ERRO NOT = "00"
+              IF ERRO = "30"
+                 OPEN OUTPUT CADCLI
+                 CLOSE CADCLI
+                 MOVE " ARQUIVO SENDO CRIADO " TO MENS
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-ABRE2
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CLIENTE =>" TO MENS1
+                 MOVE ERRO TO MENS2
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       FN-ABRE3.
+           OPEN INPUT CADCEP
+           IF ERRO NOT = "00"
+              IF ERRO = "30"
+                 MOVE "* ARQUIVO CADCEP NAO ENCONTRADO *" TO MENS
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CEP " TO MENS1
+                 MOVE ERRO TO MENS2
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       FN-ABRE4.
+           OPEN I-O CADCLIEND
+           IF ERRO NOT = "00"
+              IF ERRO = "30"
+                 OPEN OUTPUT CADCLIEND
+                 CLOSE CADCLIEND
+                 MOVE " ARQUIVO SENDO CRIADO " TO MENS
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-ABRE4
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CLIEND =>" TO MENS1
+                 MOVE ERRO TO MENS2
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       FN-INICIO.
+           MOVE ZEROS TO CODFILIAL CODCLIE CNPJCPF DDD1 NUMERO1 DDD2
+           NUMERO2 CEPCLIENTE NUMEROLOG LIMITECREDITO.
+           MOVE SPACES TO NOME EMAIL TIPOPESSOA COMPLEMENTO.
+           DISPLAY TELACLI.
+
+       FN-FILIAL.
+           ACCEPT TCODFILIAL.
+           ACCEPT ESC-KEY FROM ESCAPE KEY
+           IF ESC-KEY = 01
+                 MOVE " SAINDO DO PROGRAMA " TO MENS
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM.
+
+       FN-PROXCOD.
+           MOVE CODFILIAL TO FILIALSCAN.
+           MOVE ZEROS TO MAXCODCLI.
+           MOVE FILIALSCAN TO CODFILIAL.
+           MOVE ZEROS TO CODCLIE.
+           START CADCLI KEY IS NOT LESS THAN CHAVECLI
+               INVALID KEY GO TO FN-PROXCOD-FIM.
+       FN-PROXCOD-LOOP.
+           READ CADCLI NEXT RECORD
+               AT END GO TO FN-PROXCOD-FIM.
+           IF CODFILIAL NOT = FILIALSCAN
+               GO TO FN-PROXCOD-FIM.
+           MOVE CODCLIE TO MAXCODCLI.
+           GO TO FN-PROXCOD-LOOP.
+       FN-PROXCOD-FIM.
+           MOVE FILIALSCAN TO CODFILIAL.
+           ADD 1 TO MAXCODCLI GIVING CODCLIE.
+           DISPLAY TCODCLI.
+
+       FN-COD.
+           MOVE "N" TO MODOREG.
+           ACCEPT TCODCLI.
+           ACCEPT ESC-KEY FROM ESCAPE KEY
+           IF ESC-KEY = 01
+                 MOVE " SAINDO DO PROGRAMA " TO MENS
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM.
+           IF CODCLIE = ZEROS
+               GO TO FN-BUSCANOME.
+
+       FN-READ-CLI.
+           READ CADCLI
+           IF ERRO NOT = "23"
+               IF ERRO = "00"
+                   MOVE "A" TO MODOREG
+                   MOVE " CLIENTE JA CADASTRADO " TO MENS
+                   PERFORM FN-MENS THRU FN-MENS-FIM
+                   GO TO FN-OPCOES.
+           GO TO FN-NOME.
+
+       FN-BUSCANOME.
+           ACCEPT TNOME.
+           READ CADCLI KEY IS NOME
+               INVALID KEY GO TO FN-BUSCANOME-ERRO.
+           MOVE "A" TO MODOREG.
+           DISPLAY TELACLI.
+           MOVE " CLIENTE JA CADASTRADO " TO MENS
+           PERFORM FN-MENS THRU FN-MENS-FIM.
+           GO TO FN-OPCOES.
+       FN-BUSCANOME-ERRO.
+           MOVE "CLIENTE NAO ENCONTRADO PARA ESTE NOME" TO MENS
+           PERFORM FN-MENS THRU FN-MENS-FIM.
+           GO TO FN-COD.
+
+       FN-NOME.
+           ACCEPT TNOME.
+           ACCEPT ESC-KEY FROM ESCAPE KEY
+           IF ESC-KEY = 01
+                 MOVE " SAINDO DO PROGRAMA " TO MENS
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM.
+
+       FN-TIPOPES.
+           DISPLAY TELATIPOS.
+           ACCEPT TTIPOPES.
+           ACCEPT ESC-KEY FROM ESCAPE KEY
+           IF ESC-KEY = 01
+                 MOVE " SAINDO DO PROGRAMA " TO MENS
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM.
+       FN-TIPOPES2.
+           MOVE 1 TO INDICE.
+       FN-TIPOPES3.
+           MOVE TBTIPOSPES(INDICE) TO TXTTIPOPES
+           IF TXTTIPOPES1 NOT = TIPOPESSOA
+               ADD 1 TO INDICE
+               IF INDICE < 4
+                   GO TO FN-TIPOPES3
+               ELSE
+                   MOVE "TIPO PESSOA INCORRETO" TO MENS
+                   PERFORM FN-MENS THRU FN-MENS-FIM
+                   GO TO FN-TIPOPES
+               ELSE
+                   MOVE TXTTIPOPES2 TO DESCTIPOPES
+                   DISPLAY DESCTIPOPES.
+       FN-CPF.
+           ACCEPT TCPFCNPJ.
+           ACCEPT ESC-KEY FROM ESCAPE KEY
+           IF ESC-KEY = 01
+                 MOVE " SAINDO DO PROGRAMA " TO MENS
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM.
+           MOVE CNPJCPF TO CPFCNPJ-WRK.
+           IF TIPOPESSOA = "F"
+               GO TO FN-CPF-VALCPF.
+           GO TO FN-CPF-VALCNPJ.
+
+       FN-CPF-VALCPF.
+           IF DIG(1) NOT = 0 OR DIG(2) NOT = 0 OR DIG(3) NOT = 0
+              OR DIG(4) NOT = 0
+               MOVE "CPF DEVE TER 11 DIGITOS" TO MENS
+               PERFORM FN-MENS THRU FN-MENS-FIM
+               GO TO FN-CPF.
+           MOVE ZEROS TO SOMACPF.
+           MOVE 10 TO PESOCPF.
+           MOVE 5 TO INDICE.
+       FN-CPF-SOMA1.
+           COMPUTE SOMACPF = SOMACPF + (DIG(INDICE) * PESOCPF).
+           SUBTRACT 1 FROM PESOCPF.
+           ADD 1 TO INDICE.
+           IF PESOCPF >= 2
+               GO TO FN-CPF-SOMA1.
+           DIVIDE SOMACPF BY 11 GIVING QUOCPF REMAINDER RESTOCPF.
+           IF RESTOCPF < 2
+               MOVE 0 TO DVCPF1
+           ELSE
+               SUBTRACT RESTOCPF FROM 11 GIVING DVCPF1.
+           IF DVCPF1 NOT = DIG(14)
+               MOVE "CPF INVALIDO - DIGITO VERIFICADOR" TO MENS
+               PERFORM FN-MENS THRU FN-MENS-FIM
+               GO TO FN-CPF.
+           MOVE ZEROS TO SOMACPF.
+           MOVE 11 TO PESOCPF.
+           MOVE 5 TO INDICE.
+       FN-CPF-SOMA2.
+           COMPUTE SOMACPF = SOMACPF + (DIG(INDICE) * PESOCPF).
+           SUBTRACT 1 FROM PESOCPF.
+           ADD 1 TO INDICE.
+           IF PESOCPF >= 2
+               GO TO FN-CPF-SOMA2.
+           DIVIDE SOMACPF BY 11 GIVING QUOCPF REMAINDER RESTOCPF.
+           IF RESTOCPF < 2
+               MOVE 0 TO DVCPF2
+           ELSE
+               SUBTRACT RESTOCPF FROM 11 GIVING DVCPF2.
+           IF DVCPF2 NOT = DIG(15)
+               MOVE "CPF INVALIDO - DIGITO VERIFICADOR" TO MENS
+               PERFORM FN-MENS THRU FN-MENS-FIM
+               GO TO FN-CPF.
+           GO TO FN-EMAIL.
+
+       FN-CPF-VALCNPJ.
+           IF DIG(1) NOT = 0
+               MOVE "CNPJ DEVE TER 14 DIGITOS" TO MENS
+               PERFORM FN-MENS THRU FN-MENS-FIM
+               GO TO FN-CPF.
+           MOVE ZEROS TO SOMACPF.
+           MOVE 2 TO INDICE.
+           MOVE 1 TO PINDICE.
+       FN-CPF-SOMA3.
+           COMPUTE SOMACPF = SOMACPF + (DIG(INDICE) * PESO1(PINDICE)).
+           ADD 1 TO INDICE.
+           ADD 1 TO PINDICE.
+           IF PINDICE < 13
+               GO TO FN-CPF-SOMA3.
+           DIVIDE SOMACPF BY 11 GIVING QUOCPF REMAINDER RESTOCPF.
+           IF RESTOCPF < 2
+               MOVE 0 TO DVCPF1
+           ELSE
+               SUBTRACT RESTOCPF FROM 11 GIVING DVCPF1.
+           IF DVCPF1 NOT = DIG(14)
+               MOVE "CNPJ INVALIDO - DIGITO VERIFICADOR" TO MENS
+               PERFORM FN-MENS THRU FN-MENS-FIM
+               GO TO FN-CPF.
+           MOVE ZEROS TO SOMACPF.
+           MOVE 2 TO INDICE.
+           MOVE 1 TO PINDICE.
+       FN-CPF-SOMA4.
+           COMPUTE SOMACPF = SOMACPF + (DIG(INDICE) * PESO2(PINDICE)).
+           ADD 1 TO INDICE.
+           ADD 1 TO PINDICE.
+           IF PINDICE < 14
+               GO TO FN-CPF-SOMA4.
+           DIVIDE SOMACPF BY 11 GIVING QUOCPF REMAINDER RESTOCPF.
+           IF RESTOCPF < 2
+               MOVE 0 TO DVCPF2
+           ELSE
+               SUBTRACT RESTOCPF FROM 11 GIVING DVCPF2.
+           IF DVCPF2 NOT = DIG(15)
+               MOVE "CNPJ INVALIDO - DIGITO VERIFICADOR" TO MENS
+               PERFORM FN-MENS THRU FN-MENS-FIM
+               GO TO FN-CPF.
+
+       FN-EMAIL.
+           ACCEPT TEMAIL
+           ACCEPT ESC-KEY FROM ESCAPE KEY
+           IF ESC-KEY = 01
+                 MOVE " SAINDO DO PROGRAMA " TO MENS
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM.
+
+       FN-DDD1.
+           ACCEPT TDDD1.
+
+       FN-TELEFONE1.
+           ACCEPT TNUMERO1.
+
+       FN-TIPOTEL1.
+           ACCEPT TTIPO1.
+           MOVE 1 TO INDICE.
+       FN-TIPOTEL1A.
+           MOVE TBTIPOTEL(INDICE) TO TXTTIPOTEL
+           IF TXTTIPOTEL1 NOT = TIPO1
+               ADD 1 TO INDICE
+               IF INDICE < 4
+                   GO TO FN-TIPOTEL1A
+               ELSE
+                   MOVE "TIPO TELEFONE INCORRETO" TO MENS
+                   PERFORM FN-MENS THRU FN-MENS-FIM
+                   GO TO FN-TIPOTEL1
+               ELSE
+                   MOVE TXTTIPOTEL2 TO DESCTIPO1
+                   DISPLAY DESCTIPO1.
+
+       FN-DDD2.
+           ACCEPT TDDD2.
+
+       FN-TELEFONE2.
+           ACCEPT TNUMERO2.
+       FN-TIPOTEL2.
+           MOVE 0 TO INDICE.
+           ADD 1 TO INDICE.
+           ACCEPT TTIPO2.
+           ACCEPT ESC-KEY FROM ESCAPE KEY
+           IF ESC-KEY = 01
+                 MOVE " SAINDO DO PROGRAMA " TO MENS
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM.
+
+       FN-TIPOTEL2A.
+           MOVE TBTIPOTEL(INDICE) TO TXTTIPOTEL
+           IF TXTTIPOTEL1 NOT = TIPO2
+               ADD 1 TO INDICE
+               IF INDICE < 4
+                   GO TO FN-TIPOTEL2A
+               ELSE
+                   MOVE " INCORRETO " TO MENS
+                   PERFORM FN-MENS THRU FN-MENS-FIM
+                   GO TO FN-TIPOTEL2
+               ELSE
+                   MOVE TXTTIPOTEL2 TO DESCTIPO2
+                   DISPLAY DESCTIPO2.
+
+
+       FN-CEP.
+           ACCEPT TCEP.
+       FN-CEP2.
+           MOVE CEPCLIENTE TO CEP
+           READ CADCEP
+           DISPLAY TELACLI
+           IF ERRO NOT = "00"
+               IF ERRO = "23"
+                   MOVE " CEP NAO CADASTRADO " TO MENS
+                   PERFORM FN-MENS THRU FN-MENS-FIM
+                   GO TO FN-CEP
+               ELSE
+                   MOVE " ERRO NA LEITURA " TO MENS1
+                   MOVE ERRO TO MENS2
+                   PERFORM FN-MENS THRU FN-MENS-FIM
+                   GO TO FN-FIM.
+
+       FN-NUM.
+           ACCEPT TNUMLOG.
+
+       FN-COMP.
+           ACCEPT TCOMP.
+           IF ESC-KEY = 01
+                 MOVE " SAINDO DO PROGRAMA " TO MENS
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM.
+
+       FN-LIMITE.
+           ACCEPT TLIMITE.
+           ACCEPT ESC-KEY FROM ESCAPE KEY
+           IF ESC-KEY = 01
+                 MOVE " SAINDO DO PROGRAMA " TO MENS
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM.
+
+       FN-REGISTRO.
+           DISPLAY (23, 15) "GRAVAR? (S/N): ".
+           ACCEPT (23, 30) OPC
+           IF OPC = "S"
+               IF REGISTRO-ALTERACAO
+                   REWRITE REGCLI
+                   PERFORM FN-ENDERECOS THRU FN-ENDERECOS-FIM
+                   GO TO FN-COD
+               ELSE
+                   WRITE REGCLI
+                   PERFORM FN-ENDERECOS THRU FN-ENDERECOS-FIM
+                   GO TO FN-COD
+           ELSE
+               IF OPC NOT = "N"
+                   MOVE "DIGITE S OU N" TO MENS
+                   PERFORM FN-MENS THRU FN-MENS-FIM
+                   GO TO FN-REGISTRO
+                ELSE
+                    MOVE "REGISTRO NAO GRAVADO" TO MENS
+                   PERFORM FN-MENS THRU FN-MENS-FIM
+                   GO TO FN-FIM.
+
+       FN-ENDERECOS.
+           MOVE ZEROS TO NUMSEQEND.
+       FN-ENDERECOS-PERGUNTA.
+           DISPLAY (23, 10) "OUTRO ENDERECO (COBRANCA/ENTREGA)? (S/N): ".
+           ACCEPT (23, 53) OPC2
+           IF OPC2 = "N"
+               GO TO FN-ENDERECOS-FIM.
+           IF OPC2 NOT = "S"
+               MOVE "DIGITE S OU N" TO MENS
+               PERFORM FN-MENS THRU FN-MENS-FIM
+               GO TO FN-ENDERECOS-PERGUNTA.
+           DISPLAY TELAENDERECO.
+           ACCEPT TECEP.
+           ACCEPT TENUM.
+           ACCEPT TECOMP.
+           ACCEPT TEBAIRRO.
+           ACCEPT TECIDADE.
+           ACCEPT TEUF.
+           ACCEPT TETIPO.
+           IF TIPOEND NOT = "C" AND TIPOEND NOT = "E"
+               MOVE "DIGITE C OU E" TO MENS
+               PERFORM FN-MENS THRU FN-MENS-FIM
+               GO TO FN-ENDERECOS-PERGUNTA.
+           ADD 1 TO NUMSEQEND.
+           MOVE CODFILIAL TO CODFILIALEND.
+           MOVE CODCLIE TO CODCLIEND.
+           MOVE NUMSEQEND TO SEQEND.
+           WRITE REGCLIEND.
+           GO TO FN-ENDERECOS-PERGUNTA.
+       FN-ENDERECOS-FIM.
+           EXIT.
+
+       FN-EXCLUIR.
+           DISPLAY (23, 12) "EXCLUIR?".
+           ACCEPT (23, 30) OPC-KEY
+           IF OPC-KEY = "N" OR "n"
+               MOVE " REGISTRO NAO EXCLUIDO " TO MENS
+               PERFORM FN-MENS THRU FN-MENS-FIM
+               GO TO FN-INICIO.
+           IF OPC-KEY = "S" OR "s"
+               DELETE CADCLI RECORD
+               MOVE " REGISTRO EXCLUIDO COM SUCESSO" TO MENS
+               PERFORM FN-MENS THRU FN-MENS-FIM.
+
+       FN-OPCOES.
+           MOVE "N = NOVO A = ALTERAR E = EXCLUIR" TO MENS
+           DISPLAY (23, 12) MENS
+           ACCEPT (23, 60) OPC-KEY
+           IF OPC-KEY NOT = "N" AND OPC-KEY = "A" AND OPC-KEY = "E"
+               GO TO FN-OPCOES.
+           MOVE SPACES TO MENS
+           DISPLAY (23, 12) MENS
+           IF OPC-KEY = "N"
+               GO TO FN-INICIO
+               MOVE SPACES TO MENS
+               DISPLAY (23, 12) MENS
+           ELSE IF OPC-KEY = "A"
+               GO TO FN-NOME
+               MOVE SPACES TO MENS
+               DISPLAY (23, 12) MENS
+
+           ELSE IF OPC-KEY = "E"
+               GO TO FN-EXCLUIR
+               MOVE SPACES TO MENS
+               DISPLAY (23, 12) MENS.
+
+
+       FN-MENS.
+           MOVE ZEROS TO CONTADOR.
+       FN-MENS2.
+           DISPLAY (23, 12) MENS.
+       FN-MENS3.
+           ADD 1 TO CONTADOR
+           IF CONTADOR < 800
+               GO TO FN-MENS3
+           ELSE
+               MOVE SPACES TO MENS
+               DISPLAY (23, 12) MENS.
+       FN-MENS-FIM.
+           EXIT.
+
+       FN-FIM.
+           CLOSE CADCEP.
+           CLOSE CADCLI.
+           CLOSE CADCLIEND.
+           EXIT PROGRAM.
