@@ -12,8 +12,9 @@
            SELECT CADFORN ASSIGN TO DISK
                ORGANIZATION IS INDEXED
                ACCESS MODE  IS DYNAMIC
-               RECORD KEY   IS CODFORN
-               FILE STATUS  IS ERRO.
+               RECORD KEY   IS CHAVEFORN
+               FILE STATUS  IS ERRO
+               ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
            
            SELECT CADCEP ASSIGN TO DISK
                ORGANIZATION IS INDEXED
@@ -21,13 +22,21 @@
                RECORD KEY IS CEP
                FILE STATUS IS ERRO.
 
+           SELECT CADFORNEND ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CHAVEFORNEND
+               FILE STATUS  IS ERRO.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CADFORN
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS "CADFORN.DAT".
        01  REGFORN.
-           03 CODFORN PIC 9(06).
+           03 CHAVEFORN.
+               05 CODFILIAL PIC 9(02).
+               05 CODFORN PIC 9(06).
            03 NOME PIC X(30).
            03 TIPOPESSOA PIC X(1).
            03 CNPJCPF PIC 9(15).
@@ -57,6 +66,24 @@
            03 OBS PIC X(60).
            03 CIDADE PIC X(20).
 
+       FD  CADFORNEND
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFORNEND.DAT".
+       01  REGFORNEND.
+           03 CHAVEFORNEND.
+               05 CODFILIALEND PIC 9(02).
+               05 CODFORNEND PIC 9(06).
+               05 SEQEND PIC 9(03).
+           03 CEPEND PIC 9(08).
+           03 NUMEROLOGEND PIC 9(05).
+           03 COMPLEMENTOEND PIC X(12).
+           03 BAIRROEND PIC X(20).
+           03 CIDADEEND PIC X(20).
+           03 UFEND PIC X(02).
+           03 TIPOEND PIC X(01).
+               88 END-COBRANCA VALUE "C".
+               88 END-ENTREGA VALUE "E".
+
        WORKING-STORAGE SECTION.
        01  ERRO PIC X(02) VALUE "00".
        01  MENS.
@@ -65,12 +92,18 @@
        01  CONTADOR PIC 9(03) VALUE ZERO.
        01  ESC-KEY PIC 9(02) VALUE ZEROS.
        01  OPC-KEY PIC X(02) VALUE SPACES.
+       01  OPC2 PIC X(03) VALUE SPACES.
+       01  NUMSEQEND PIC 9(03) VALUE ZERO.
+       01  MAXCODFORN PIC 9(06) VALUE ZERO.
+       01  FILIALSCAN PIC 9(02) VALUE ZERO.
        01  DESCTIPOPES PIC X(30).
        01  ESPACOS PIC X(80) VALUE SPACES.
        01  DESCUF PIC X(20).
        01  DESCTIPO1 PIC X(30).
        01  DESCTIPO2 PIC X(30).
        01  OPC PIC X(3).
+       01  MODOREG PIC X(01) VALUE "N".
+           88 REGISTRO-ALTERACAO VALUE "A".
        01  INDICE PIC 9(03).
        01  TABTIPOPESX.
            03 FILLER PIC X(30) VALUE "F FISICA".
@@ -82,6 +115,48 @@
            03 TXTTIPOPES1 PIC X(01) VALUE SPACES.
            03 TXTTIPOPES2 PIC X(29) VALUE SPACES.
 
+       01  CPFCNPJ-WRK PIC 9(15).
+       01  CPFCNPJ-DIGITOS REDEFINES CPFCNPJ-WRK.
+           03 DIG PIC 9(1) OCCURS 15 TIMES.
+       01  SOMACPF PIC 9(6).
+       01  PESOCPF PIC 9(2).
+       01  QUOCPF PIC 9(6).
+       01  RESTOCPF PIC 9(2).
+       01  DVCPF1 PIC 9(1).
+       01  DVCPF2 PIC 9(1).
+       01  PINDICE PIC 9(2).
+       01  PESOCNPJ1X.
+           03 FILLER PIC 9(1) VALUE 5.
+           03 FILLER PIC 9(1) VALUE 4.
+           03 FILLER PIC 9(1) VALUE 3.
+           03 FILLER PIC 9(1) VALUE 2.
+           03 FILLER PIC 9(1) VALUE 9.
+           03 FILLER PIC 9(1) VALUE 8.
+           03 FILLER PIC 9(1) VALUE 7.
+           03 FILLER PIC 9(1) VALUE 6.
+           03 FILLER PIC 9(1) VALUE 5.
+           03 FILLER PIC 9(1) VALUE 4.
+           03 FILLER PIC 9(1) VALUE 3.
+           03 FILLER PIC 9(1) VALUE 2.
+       01  PESOCNPJ1 REDEFINES PESOCNPJ1X.
+           03 PESO1 PIC 9(1) OCCURS 12 TIMES.
+       01  PESOCNPJ2X.
+           03 FILLER PIC 9(1) VALUE 6.
+           03 FILLER PIC 9(1) VALUE 5.
+           03 FILLER PIC 9(1) VALUE 4.
+           03 FILLER PIC 9(1) VALUE 3.
+           03 FILLER PIC 9(1) VALUE 2.
+           03 FILLER PIC 9(1) VALUE 9.
+           03 FILLER PIC 9(1) VALUE 8.
+           03 FILLER PIC 9(1) VALUE 7.
+           03 FILLER PIC 9(1) VALUE 6.
+           03 FILLER PIC 9(1) VALUE 5.
+           03 FILLER PIC 9(1) VALUE 4.
+           03 FILLER PIC 9(1) VALUE 3.
+           03 FILLER PIC 9(1) VALUE 2.
+       01  PESOCNPJ2 REDEFINES PESOCNPJ2X.
+           03 PESO2 PIC 9(1) OCCURS 13 TIMES.
+
        01  TABTIPOTELX.
            03 FILLER PIC X(30) VALUE "F FIXO".
            03 FILLER PIC X(30) VALUE "C CELULAR".
@@ -100,9 +175,11 @@
                VALUE  "                             CADASTRO DE".
            05  LINE 01  COLUMN 41 
                VALUE  " FORNECEDORES".
-           05  LINE 03  COLUMN 01 
+           05  LINE 02  COLUMN 01
+               VALUE  " FILIAL:".
+           05  LINE 03  COLUMN 01
                VALUE  " CODIGO:                               C".
-           05  LINE 03  COLUMN 41 
+           05  LINE 03  COLUMN 41
                VALUE  "PF\CNPJ:".
            05  LINE 05  COLUMN 01 
                VALUE  " NOME:                                 E".
@@ -132,6 +209,9 @@
                VALUE  "----------------------------------------".
            05  LINE 23  COLUMN 01 
                VALUE  " MENSAGEM:".
+           05  TCODFILIAL
+               LINE 02  COLUMN 10  PIC 9(02)
+               USING  CODFILIAL.
            05  TCODCLI
                LINE 03  COLUMN 10  PIC 9(06)
                USING  CODFORN.
@@ -194,10 +274,45 @@
                USING  UF.
 
        01  TELATIPOS.
-           05  LINE 07  COLUMN 41 
-               VALUE  "           F - FISICA  J-JURIDICA".
+           05  LINE 07  COLUMN 41
+               VALUE  "           F - FISICA  J-JURIDICA  G-GOV".
+
+       01  TELAENDERECO.
+           05  LINE 01  COLUMN 01
+               VALUE  "                        ENDERECO ADICIONAL".
+           05  LINE 03  COLUMN 01
+               VALUE  " CEP:              NUMERO:".
+           05  LINE 05  COLUMN 01
+               VALUE  " COMPLEMENTO:".
+           05  LINE 07  COLUMN 01
+               VALUE  " BAIRRO:".
+           05  LINE 09  COLUMN 01
+               VALUE  " CIDADE:                               UF:".
+           05  LINE 11  COLUMN 01
+               VALUE  " TIPO (C-COBRANCA E-ENTREGA):".
+           05  TECEP
+               LINE 03  COLUMN 07  PIC 99999.999
+               USING  CEPEND.
+           05  TENUM
+               LINE 03  COLUMN 28  PIC 9(05)
+               USING  NUMEROLOGEND.
+           05  TECOMP
+               LINE 05  COLUMN 15  PIC X(12)
+               USING  COMPLEMENTOEND.
+           05  TEBAIRRO
+               LINE 07  COLUMN 10  PIC X(20)
+               USING  BAIRROEND.
+           05  TECIDADE
+               LINE 09  COLUMN 10  PIC X(20)
+               USING  CIDADEEND.
+           05  TEUF
+               LINE 09  COLUMN 44  PIC X(02)
+               USING  UFEND.
+           05  TETIPO
+               LINE 11  COLUMN 32  PIC X(01)
+               USING  TIPOEND.
+
 
-       
 
        PROCEDURE DIVISION.
       *
@@ -233,26 +348,90 @@
            ELSE
                  NEXT SENTENCE.
 
+       FN-ABRE4.
+           OPEN I-O CADFORNEND
+           IF ERRO NOT = "00"
+              IF ERRO = "30"
+                 OPEN OUTPUT CADFORNEND
+                 CLOSE CADFORNEND
+                 MOVE " ARQUIVO SENDO CRIADO " TO MENS
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-ABRE4
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO FORNEND =>" TO MENS1
+                 MOVE ERRO TO MENS2
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM
+           ELSE
+                 NEXT SENTENCE.
+
        FN-INICIO.
-           MOVE ZEROS TO CODFORN CNPJCPF DDD1 NUMERO1 DDD2 NUMERO2
-           CEPFORN NUMEROLOG.
+           MOVE ZEROS TO CODFILIAL CODFORN CNPJCPF DDD1 NUMERO1 DDD2
+           NUMERO2 CEPFORN NUMEROLOG.
            DISPLAY TELAFORN.
 
+       FN-FILIAL.
+           ACCEPT TCODFILIAL.
+           ACCEPT ESC-KEY FROM ESCAPE KEY
+           IF ESC-KEY = 01
+                 MOVE " SAINDO DO PROGRAMA " TO MENS
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM.
+
+       FN-PROXCOD.
+           MOVE CODFILIAL TO FILIALSCAN.
+           MOVE ZEROS TO MAXCODFORN.
+           MOVE FILIALSCAN TO CODFILIAL.
+           MOVE ZEROS TO CODFORN.
+           START CADFORN KEY IS NOT LESS THAN CHAVEFORN
+               INVALID KEY GO TO FN-PROXCOD-FIM.
+       FN-PROXCOD-LOOP.
+           READ CADFORN NEXT RECORD
+               AT END GO TO FN-PROXCOD-FIM.
+           IF CODFILIAL NOT = FILIALSCAN
+               GO TO FN-PROXCOD-FIM.
+           MOVE CODFORN TO MAXCODFORN.
+           GO TO FN-PROXCOD-LOOP.
+       FN-PROXCOD-FIM.
+           MOVE FILIALSCAN TO CODFILIAL.
+           ADD 1 TO MAXCODFORN GIVING CODFORN.
+           DISPLAY TCODCLI.
+
        FN-COD.
+           MOVE "N" TO MODOREG.
            ACCEPT TCODCLI.
            ACCEPT ESC-KEY FROM ESCAPE KEY
            IF ESC-KEY = 01
                  MOVE " SAINDO DO PROGRAMA " TO MENS
                  PERFORM FN-MENS THRU FN-MENS-FIM
                  GO TO FN-FIM.
+           IF CODFORN = ZEROS
+               GO TO FN-BUSCANOME.
 
        FN-READ-FORN.
            READ CADFORN
            IF ERRO NOT = "23"
                IF ERRO = "00"
+                   MOVE "A" TO MODOREG
                    MOVE " FORN JA CADASTRADO " TO MENS
                    PERFORM FN-MENS THRU FN-MENS-FIM
                    GO TO FN-OPCOES.
+           GO TO FN-NOME.
+
+       FN-BUSCANOME.
+           ACCEPT TNOME.
+           READ CADFORN KEY IS NOME
+               INVALID KEY GO TO FN-BUSCANOME-ERRO.
+           MOVE "A" TO MODOREG.
+           DISPLAY TELAFORN.
+           MOVE " FORN JA CADASTRADO " TO MENS
+           PERFORM FN-MENS THRU FN-MENS-FIM.
+           GO TO FN-OPCOES.
+       FN-BUSCANOME-ERRO.
+           MOVE "FORNECEDOR NAO ENCONTRADO PARA ESTE NOME" TO MENS
+           PERFORM FN-MENS THRU FN-MENS-FIM.
+           GO TO FN-COD.
+
        FN-NOME.
            ACCEPT TNOME.
            ACCEPT ESC-KEY FROM ESCAPE KEY
@@ -275,7 +454,7 @@
            MOVE TBTIPOSPES(INDICE) TO TXTTIPOPES
            IF TXTTIPOPES1 NOT = TIPOPESSOA
                ADD 1 TO INDICE
-               IF INDICE < 3
+               IF INDICE < 4
                    GO TO FN-TIPOPES3
                ELSE
                    MOVE "TIPO PESSOA INCORRETO" TO MENS
@@ -285,13 +464,102 @@
                    MOVE TXTTIPOPES2 TO DESCTIPOPES
                    DISPLAY DESCTIPOPES.
        FN-CPF.
-           MOVE 0 TO INDICE.
            ACCEPT TCPFCNPJ.
            ACCEPT ESC-KEY FROM ESCAPE KEY
            IF ESC-KEY = 01
                  MOVE " SAINDO DO PROGRAMA " TO MENS
                  PERFORM FN-MENS THRU FN-MENS-FIM
                  GO TO FN-FIM.
+           MOVE CNPJCPF TO CPFCNPJ-WRK.
+           IF TIPOPESSOA = "F"
+               GO TO FN-CPF-VALCPF.
+           GO TO FN-CPF-VALCNPJ.
+
+       FN-CPF-VALCPF.
+           IF DIG(1) NOT = 0 OR DIG(2) NOT = 0 OR DIG(3) NOT = 0
+              OR DIG(4) NOT = 0
+               MOVE "CPF DEVE TER 11 DIGITOS" TO MENS
+               PERFORM FN-MENS THRU FN-MENS-FIM
+               GO TO FN-CPF.
+           MOVE ZEROS TO SOMACPF.
+           MOVE 10 TO PESOCPF.
+           MOVE 5 TO INDICE.
+       FN-CPF-SOMA1.
+           COMPUTE SOMACPF = SOMACPF + (DIG(INDICE) * PESOCPF).
+           SUBTRACT 1 FROM PESOCPF.
+           ADD 1 TO INDICE.
+           IF PESOCPF >= 2
+               GO TO FN-CPF-SOMA1.
+           DIVIDE SOMACPF BY 11 GIVING QUOCPF REMAINDER RESTOCPF.
+           IF RESTOCPF < 2
+               MOVE 0 TO DVCPF1
+           ELSE
+               SUBTRACT RESTOCPF FROM 11 GIVING DVCPF1.
+           IF DVCPF1 NOT = DIG(14)
+               MOVE "CPF INVALIDO - DIGITO VERIFICADOR" TO MENS
+               PERFORM FN-MENS THRU FN-MENS-FIM
+               GO TO FN-CPF.
+           MOVE ZEROS TO SOMACPF.
+           MOVE 11 TO PESOCPF.
+           MOVE 5 TO INDICE.
+       FN-CPF-SOMA2.
+           COMPUTE SOMACPF = SOMACPF + (DIG(INDICE) * PESOCPF).
+           SUBTRACT 1 FROM PESOCPF.
+           ADD 1 TO INDICE.
+           IF PESOCPF >= 2
+               GO TO FN-CPF-SOMA2.
+           DIVIDE SOMACPF BY 11 GIVING QUOCPF REMAINDER RESTOCPF.
+           IF RESTOCPF < 2
+               MOVE 0 TO DVCPF2
+           ELSE
+               SUBTRACT RESTOCPF FROM 11 GIVING DVCPF2.
+           IF DVCPF2 NOT = DIG(15)
+               MOVE "CPF INVALIDO - DIGITO VERIFICADOR" TO MENS
+               PERFORM FN-MENS THRU FN-MENS-FIM
+               GO TO FN-CPF.
+           GO TO FN-EMAIL.
+
+       FN-CPF-VALCNPJ.
+           IF DIG(1) NOT = 0
+               MOVE "CNPJ DEVE TER 14 DIGITOS" TO MENS
+               PERFORM FN-MENS THRU FN-MENS-FIM
+               GO TO FN-CPF.
+           MOVE ZEROS TO SOMACPF.
+           MOVE 2 TO INDICE.
+           MOVE 1 TO PINDICE.
+       FN-CPF-SOMA3.
+           COMPUTE SOMACPF = SOMACPF + (DIG(INDICE) * PESO1(PINDICE)).
+           ADD 1 TO INDICE.
+           ADD 1 TO PINDICE.
+           IF PINDICE < 13
+               GO TO FN-CPF-SOMA3.
+           DIVIDE SOMACPF BY 11 GIVING QUOCPF REMAINDER RESTOCPF.
+           IF RESTOCPF < 2
+               MOVE 0 TO DVCPF1
+           ELSE
+               SUBTRACT RESTOCPF FROM 11 GIVING DVCPF1.
+           IF DVCPF1 NOT = DIG(14)
+               MOVE "CNPJ INVALIDO - DIGITO VERIFICADOR" TO MENS
+               PERFORM FN-MENS THRU FN-MENS-FIM
+               GO TO FN-CPF.
+           MOVE ZEROS TO SOMACPF.
+           MOVE 2 TO INDICE.
+           MOVE 1 TO PINDICE.
+       FN-CPF-SOMA4.
+           COMPUTE SOMACPF = SOMACPF + (DIG(INDICE) * PESO2(PINDICE)).
+           ADD 1 TO INDICE.
+           ADD 1 TO PINDICE.
+           IF PINDICE < 14
+               GO TO FN-CPF-SOMA4.
+           DIVIDE SOMACPF BY 11 GIVING QUOCPF REMAINDER RESTOCPF.
+           IF RESTOCPF < 2
+               MOVE 0 TO DVCPF2
+           ELSE
+               SUBTRACT RESTOCPF FROM 11 GIVING DVCPF2.
+           IF DVCPF2 NOT = DIG(15)
+               MOVE "CNPJ INVALIDO - DIGITO VERIFICADOR" TO MENS
+               PERFORM FN-MENS THRU FN-MENS-FIM
+               GO TO FN-CPF.
 
        FN-EMAIL.
            ACCEPT TEMAIL
@@ -385,8 +653,14 @@
            DISPLAY (23, 15) "GRAVAR? (S/N): ".
            ACCEPT (23, 30) OPC
            IF OPC = "S"
-               WRITE REGFORN
-               GO TO FN-COD
+               IF REGISTRO-ALTERACAO
+                   REWRITE REGFORN
+                   PERFORM FN-ENDERECOS THRU FN-ENDERECOS-FIM
+                   GO TO FN-COD
+               ELSE
+                   WRITE REGFORN
+                   PERFORM FN-ENDERECOS THRU FN-ENDERECOS-FIM
+                   GO TO FN-COD
            ELSE
                IF OPC NOT = "N"
                    MOVE "DIGITE S OU N" TO MENS
@@ -397,6 +671,38 @@
                    PERFORM FN-MENS THRU FN-MENS-FIM
                    GO TO FN-FIM.
 
+       FN-ENDERECOS.
+           MOVE ZEROS TO NUMSEQEND.
+       FN-ENDERECOS-PERGUNTA.
+           DISPLAY (23, 10) "OUTRO ENDERECO (COBRANCA/ENTREGA)? (S/N): ".
+           ACCEPT (23, 53) OPC2
+           IF OPC2 = "N"
+               GO TO FN-ENDERECOS-FIM.
+           IF OPC2 NOT = "S"
+               MOVE "DIGITE S OU N" TO MENS
+               PERFORM FN-MENS THRU FN-MENS-FIM
+               GO TO FN-ENDERECOS-PERGUNTA.
+           DISPLAY TELAENDERECO.
+           ACCEPT TECEP.
+           ACCEPT TENUM.
+           ACCEPT TECOMP.
+           ACCEPT TEBAIRRO.
+           ACCEPT TECIDADE.
+           ACCEPT TEUF.
+           ACCEPT TETIPO.
+           IF TIPOEND NOT = "C" AND TIPOEND NOT = "E"
+               MOVE "DIGITE C OU E" TO MENS
+               PERFORM FN-MENS THRU FN-MENS-FIM
+               GO TO FN-ENDERECOS-PERGUNTA.
+           ADD 1 TO NUMSEQEND.
+           MOVE CODFILIAL TO CODFILIALEND.
+           MOVE CODFORN TO CODFORNEND.
+           MOVE NUMSEQEND TO SEQEND.
+           WRITE REGFORNEND.
+           GO TO FN-ENDERECOS-PERGUNTA.
+       FN-ENDERECOS-FIM.
+           EXIT.
+
        FN-EXCLUIR.
            DISPLAY (23, 12) "EXCLUIR?".
            ACCEPT (23, 30) OPC-KEY
@@ -449,4 +755,5 @@
        FN-FIM.
            CLOSE CADCEP.
            CLOSE CADFORN.
+           CLOSE CADFORNEND.
            EXIT PROGRAM.
\ No newline at end of file
