@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SVP009.
+       AUTHOR. MSZS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPEDIDO ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CHAVEPEDIDO
+               FILE STATUS  IS ERRO.
+
+           SELECT CADPEDITEM ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CHAVEITEM
+               FILE STATUS  IS ERRO.
+
+           SELECT CADPROD ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CHAVEPROD
+               FILE STATUS  IS ERRO.
+
+           SELECT RELRECON ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADPEDIDO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPED.DAT".
+       01  REGPEPDIDO.
+           03 CHAVEPEDIDO.
+               05 CODFILIAL PIC 9(02).
+               05 CODPEDIDO PIC 9(06).
+           03 CLIENTEPEDIDO PIC 9(06).
+           03 DATAPEDIDO PIC 9(11).
+           03 TOTALVENDA PIC 9(06)V9(03).
+           03 CEPPEDIDO PIC 9(08).
+
+       FD  CADPEDITEM
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADITEM.DAT".
+       01  REGITEM.
+           03 CHAVEITEM.
+               05 FILIALITEM PIC 9(02).
+               05 PEDIDOITEM PIC 9(06).
+               05 ITEMSEQ PIC 9(03).
+           03 PRODUTOITEM PIC 9(06).
+           03 QUANTITEM PIC 9(04).
+           03 PRECOITEM PIC 9(06)V9(03).
+           03 TOTALITEMREG PIC 9(06)V9(03).
+
+       FD  CADPROD
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPROD.DAT".
+       01  REGPROD.
+           03 CHAVEPROD.
+               05 CODFILPROD PIC 9(02).
+               05 CODPROD PIC 9(06).
+           03 DESCR PIC X(30).
+           03 UNID PIC X(02).
+           03 TIPO PIC 9(01).
+           03 FORNCOD PIC 9(06).
+           03 ULTPRECO PIC 9(06)V9(03).
+           03 PRECOVENDA PIC 9(06)V9(03).
+           03 QUANTEST PIC 9(05).
+           03 CODBARRAS PIC 9(13).
+           03 ICMS PIC 9(02)V9(02).
+
+       FD  RELRECON
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "RELRECON.DAT".
+       01  LINHARECON PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  ERRO PIC X(02) VALUE "00".
+       01  ERRO2 PIC X(02) VALUE "00".
+       01  TOTALATUAL PIC 9(06)V9(03) VALUE ZERO.
+       01  ITEMSEMICMS PIC 9(06)V9(03) VALUE ZERO.
+       01  ITEMATUAL PIC 9(06)V9(03) VALUE ZERO.
+       01  DIFERENCA PIC S9(06)V9(03) VALUE ZERO.
+       01  TOTPEDIDOS PIC 9(05) VALUE ZERO.
+       01  TOTDIVERG PIC 9(05) VALUE ZERO.
+       01  LINDET.
+           03 LDCODPEDIDO PIC ZZZZZ9.
+           03 FILLER PIC X(02) VALUE SPACES.
+           03 LDCLIENTE PIC ZZZZZ9.
+           03 FILLER PIC X(02) VALUE SPACES.
+           03 LDGRAVADO PIC Z(05)9,999.
+           03 FILLER PIC X(02) VALUE SPACES.
+           03 LDATUAL PIC Z(05)9,999.
+           03 FILLER PIC X(02) VALUE SPACES.
+           03 LDDIFERENCA PIC -Z(05)9,999.
+       01  LINCAB1 PIC X(80) VALUE
+           " CONFERENCIA DE PEDIDOS X TABELA DE PRECOS ATUAL".
+       01  LINCAB2 PIC X(80) VALUE
+           " PEDIDO CLIENTE  TOTAL GRAVADO  TOTAL ATUAL   DIFERENCA".
+       01  LINBRANCO PIC X(80) VALUE SPACES.
+       01  LINRODAPE1.
+           03 FILLER PIC X(20) VALUE " TOTAL DE PEDIDOS:".
+           03 LRTOTPEDIDOS PIC ZZZZ9.
+       01  LINRODAPE2.
+           03 FILLER PIC X(21) VALUE " PEDIDOS DIVERGENTES:".
+           03 LRTOTDIVERG PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+      *
+       FN-ABRE1.
+           OPEN INPUT CADPEDIDO
+           IF ERRO NOT = "00"
+              IF ERRO = "30"
+                 DISPLAY " ARQUIVO CADPED NAO ENCONTRADO "
+                 GO TO FN-FIM
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO PEDIDO =>" ERRO
+                 GO TO FN-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       FN-ABRE2.
+           OPEN INPUT CADPEDITEM
+           IF ERRO NOT = "00"
+              IF ERRO = "30"
+                 DISPLAY " ARQUIVO CADITEM NAO ENCONTRADO "
+                 GO TO FN-FIM
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO ITEM =>" ERRO
+                 GO TO FN-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       FN-ABRE3.
+           OPEN INPUT CADPROD
+           IF ERRO NOT = "00"
+              IF ERRO = "30"
+                 DISPLAY " ARQUIVO CADPROD NAO ENCONTRADO "
+                 GO TO FN-FIM
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO PROD =>" ERRO
+                 GO TO FN-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       FN-ABRE4.
+           OPEN OUTPUT RELRECON
+           IF ERRO2 NOT = "00"
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO RELRECON =>" ERRO2
+                 GO TO FN-FIM.
+
+       FN-CABECALHO.
+           WRITE LINHARECON FROM LINCAB1.
+           WRITE LINHARECON FROM LINCAB2.
+           WRITE LINHARECON FROM LINBRANCO.
+
+       FN-LISTA.
+           READ CADPEDIDO NEXT RECORD
+               AT END GO TO FN-RODAPE.
+           ADD 1 TO TOTPEDIDOS.
+           MOVE ZEROS TO TOTALATUAL.
+           PERFORM FN-RECALC-ITENS THRU FN-RECALC-ITENS-FIM.
+           COMPUTE DIFERENCA = TOTALATUAL - TOTALVENDA.
+           IF DIFERENCA NOT = ZERO
+               ADD 1 TO TOTDIVERG
+               MOVE CODPEDIDO TO LDCODPEDIDO
+               MOVE CLIENTEPEDIDO TO LDCLIENTE
+               MOVE TOTALVENDA TO LDGRAVADO
+               MOVE TOTALATUAL TO LDATUAL
+               MOVE DIFERENCA TO LDDIFERENCA
+               WRITE LINHARECON FROM LINDET.
+           GO TO FN-LISTA.
+
+       FN-RECALC-ITENS.
+           MOVE CODFILIAL TO FILIALITEM.
+           MOVE CODPEDIDO TO PEDIDOITEM.
+           MOVE 0 TO ITEMSEQ.
+           START CADPEDITEM KEY IS NOT LESS THAN CHAVEITEM
+               INVALID KEY GO TO FN-RECALC-ITENS-FIM.
+       FN-RECALC-ITENS-LOOP.
+           READ CADPEDITEM NEXT RECORD
+               AT END GO TO FN-RECALC-ITENS-FIM.
+           IF PEDIDOITEM NOT = CODPEDIDO
+               OR FILIALITEM NOT = CODFILIAL
+               GO TO FN-RECALC-ITENS-FIM.
+           MOVE CODFILIAL TO CODFILPROD.
+           MOVE PRODUTOITEM TO CODPROD.
+           READ CADPROD
+               INVALID KEY MOVE ZEROS TO PRECOVENDA ICMS.
+           MULTIPLY PRECOVENDA BY QUANTITEM GIVING ITEMSEMICMS.
+           COMPUTE ITEMATUAL ROUNDED =
+               ITEMSEMICMS + (ITEMSEMICMS * ICMS / 100).
+           ADD ITEMATUAL TO TOTALATUAL.
+           GO TO FN-RECALC-ITENS-LOOP.
+       FN-RECALC-ITENS-FIM.
+           EXIT.
+
+       FN-RODAPE.
+           WRITE LINHARECON FROM LINBRANCO.
+           MOVE TOTPEDIDOS TO LRTOTPEDIDOS.
+           WRITE LINHARECON FROM LINRODAPE1.
+           MOVE TOTDIVERG TO LRTOTDIVERG.
+           WRITE LINHARECON FROM LINRODAPE2.
+
+       FN-FIM.
+           CLOSE CADPEDIDO.
+           CLOSE CADPEDITEM.
+           CLOSE CADPROD.
+           CLOSE RELRECON.
+           STOP RUN.
