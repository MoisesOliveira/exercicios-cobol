@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SVP019.
+       AUTHOR. MSZS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPEDITEM ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CHAVEITEM
+               FILE STATUS  IS ERRO.
+
+           SELECT EXTITEM ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADPEDITEM
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADITEM.DAT".
+       01  REGITEM.
+           03 CHAVEITEM.
+               05 FILIALITEM PIC 9(02).
+               05 PEDIDOITEM PIC 9(06).
+               05 ITEMSEQ PIC 9(03).
+           03 PRODUTOITEM PIC 9(06).
+           03 QUANTITEM PIC 9(04).
+           03 PRECOITEM PIC 9(06)V9(03).
+           03 TOTALITEMREG PIC 9(06)V9(03).
+
+       FD  EXTITEM
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "EXTITEM.DAT".
+       01  REGEXTITEM PIC X(39).
+
+       WORKING-STORAGE SECTION.
+       01  ERRO PIC X(02) VALUE "00".
+       01  ERRO2 PIC X(02) VALUE "00".
+       01  TOTITEM PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *
+       FN-ABRE1.
+           OPEN INPUT EXTITEM
+           IF ERRO2 NOT = "00"
+                 DISPLAY " ARQUIVO EXTITEM NAO ENCONTRADO "
+                 GO TO FN-FIM.
+
+       FN-ABRE2.
+           OPEN OUTPUT CADPEDITEM
+           IF ERRO NOT = "00"
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO ITEM =>" ERRO
+                 GO TO FN-FIM.
+
+       FN-IMPORTA.
+           READ EXTITEM
+               AT END GO TO FN-FIM.
+           MOVE REGEXTITEM TO REGITEM.
+           WRITE REGITEM.
+           ADD 1 TO TOTITEM.
+           GO TO FN-IMPORTA.
+
+       FN-FIM.
+           CLOSE CADPEDITEM.
+           CLOSE EXTITEM.
+           DISPLAY " ITENS DE PEDIDO IMPORTADOS: " TOTITEM.
+           STOP RUN.
