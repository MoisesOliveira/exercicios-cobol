@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SVP006.
+       AUTHOR. MSZS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFORN ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CHAVEFORN
+               FILE STATUS  IS ERRO.
+
+           SELECT RELFORN ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADFORN
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFORN.DAT".
+       01  REGFORN.
+           03 CHAVEFORN.
+               05 CODFILIAL PIC 9(02).
+               05 CODFORN PIC 9(06).
+           03 NOME PIC X(30).
+           03 TIPOPESSOA PIC X(1).
+           03 CNPJCPF PIC 9(15).
+           03 NUMEROLOG PIC 9(5).
+           03 CEPFORN PIC 9(08).
+           03 COMPLEMENTO PIC X(12).
+           03 EMAIL PIC X(30).
+           03 TELEFONE1.
+               05 DDD1 PIC 9(02).
+               05 NUMERO1 PIC 9(09).
+               05 TIPO1 PIC X(01).
+           03 TELEFONE2.
+               05 DDD2 PIC 9(02).
+               05 NUMERO2 PIC 9(09).
+               05 TIPO2 PIC X(01).
+
+       FD  RELFORN
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "RELFORN.DAT".
+       01  LINHAFORN PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  ERRO PIC X(02) VALUE "00".
+       01  ERRO2 PIC X(02) VALUE "00".
+       01  MENS.
+           03 MENS1 PIC X(50) VALUE SPACES.
+           03 MENS2 PIC ZZZ.
+       01  CONTADOR PIC 9(03) VALUE ZERO.
+       01  TOTFORN PIC 9(05) VALUE ZERO.
+       01  LINDET.
+           03 LDCODFILIAL PIC Z9.
+           03 FILLER PIC X(02) VALUE SPACES.
+           03 LDCODFORN PIC ZZZZZ9.
+           03 FILLER PIC X(02) VALUE SPACES.
+           03 LDNOME PIC X(30).
+           03 FILLER PIC X(02) VALUE SPACES.
+           03 LDTIPOPESSOA PIC X(01).
+           03 FILLER PIC X(02) VALUE SPACES.
+           03 LDCNPJCPF PIC Z(14)9.
+           03 FILLER PIC X(02) VALUE SPACES.
+           03 LDEMAIL PIC X(30).
+       01  LINCAB1 PIC X(80) VALUE
+           " RELACAO DE FORNECEDORES CADASTRADOS".
+       01  LINCAB2 PIC X(80) VALUE
+           " FL CODIGO NOME                        T CNPJ/CPF".
+       01  LINBRANCO PIC X(80) VALUE SPACES.
+       01  LINRODAPE.
+           03 FILLER PIC X(20) VALUE " TOTAL DE REGISTROS:".
+           03 LRTOTAL PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+      *
+       FN-ABRE1.
+           OPEN INPUT CADFORN
+           IF ERRO NOT = "00"
+              IF ERRO = "30"
+                 DISPLAY " ARQUIVO CADFORN NAO ENCONTRADO "
+                 GO TO FN-FIM
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO FORN =>" ERRO
+                 GO TO FN-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       FN-ABRE2.
+           OPEN OUTPUT RELFORN
+           IF ERRO2 NOT = "00"
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO RELFORN =>" ERRO2
+                 GO TO FN-FIM.
+
+       FN-CABECALHO.
+           WRITE LINHAFORN FROM LINCAB1.
+           WRITE LINHAFORN FROM LINCAB2.
+           WRITE LINHAFORN FROM LINBRANCO.
+
+       FN-LISTA.
+           READ CADFORN NEXT RECORD
+               AT END GO TO FN-RODAPE.
+           MOVE CODFILIAL TO LDCODFILIAL.
+           MOVE CODFORN TO LDCODFORN.
+           MOVE NOME TO LDNOME.
+           MOVE TIPOPESSOA TO LDTIPOPESSOA.
+           MOVE CNPJCPF TO LDCNPJCPF.
+           MOVE EMAIL TO LDEMAIL.
+           WRITE LINHAFORN FROM LINDET.
+           ADD 1 TO TOTFORN.
+           GO TO FN-LISTA.
+
+       FN-RODAPE.
+           WRITE LINHAFORN FROM LINBRANCO.
+           MOVE TOTFORN TO LRTOTAL.
+           WRITE LINHAFORN FROM LINRODAPE.
+
+       FN-FIM.
+           CLOSE CADFORN.
+           CLOSE RELFORN.
+           STOP RUN.
