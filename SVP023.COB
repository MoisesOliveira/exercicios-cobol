@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SVP023.
+       AUTHOR. MSZS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCOMPITEM ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CHAVECOMPITEM
+               FILE STATUS  IS ERRO.
+
+           SELECT EXTCOMPITEM ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADCOMPITEM
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADCOMPITEM.DAT".
+       01  REGCOMPITEM.
+           03 CHAVECOMPITEM.
+               05 FILIALCOMPITEM PIC 9(02).
+               05 COMPRAITEM PIC 9(06).
+               05 ITEMSEQ PIC 9(03).
+           03 PRODUTOCOMPITEM PIC 9(06).
+           03 QUANTCOMPITEM PIC 9(04).
+           03 PRECOCOMPITEM PIC 9(06)V9(03).
+           03 TOTALCOMPITEM PIC 9(06)V9(03).
+
+       FD  EXTCOMPITEM
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "EXTCOMPITEM.DAT".
+       01  REGEXTCOMPITEM PIC X(39).
+
+       WORKING-STORAGE SECTION.
+       01  ERRO PIC X(02) VALUE "00".
+       01  ERRO2 PIC X(02) VALUE "00".
+       01  TOTITEM PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *
+       FN-ABRE1.
+           OPEN INPUT EXTCOMPITEM
+           IF ERRO2 NOT = "00"
+                 DISPLAY " ARQUIVO EXTCOMPITEM NAO ENCONTRADO "
+                 GO TO FN-FIM.
+
+       FN-ABRE2.
+           OPEN OUTPUT CADCOMPITEM
+           IF ERRO NOT = "00"
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO ITEM =>" ERRO
+                 GO TO FN-FIM.
+
+       FN-IMPORTA.
+           READ EXTCOMPITEM
+               AT END GO TO FN-FIM.
+           MOVE REGEXTCOMPITEM TO REGCOMPITEM.
+           WRITE REGCOMPITEM.
+           ADD 1 TO TOTITEM.
+           GO TO FN-IMPORTA.
+
+       FN-FIM.
+           CLOSE CADCOMPITEM.
+           CLOSE EXTCOMPITEM.
+           DISPLAY " ITENS DE COMPRA IMPORTADOS: " TOTITEM.
+           STOP RUN.
