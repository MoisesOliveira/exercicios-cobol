@@ -0,0 +1,177 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SVP007.
+       AUTHOR. MSZS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPEDITEM ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CHAVEITEM
+               FILE STATUS  IS ERRO.
+
+           SELECT CADPROD ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CHAVEPROD
+               FILE STATUS  IS ERRO.
+
+           SELECT RELVENDA ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADPEDITEM
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADITEM.DAT".
+       01  REGITEM.
+           03 CHAVEITEM.
+               05 FILIALITEM PIC 9(02).
+               05 PEDIDOITEM PIC 9(06).
+               05 ITEMSEQ PIC 9(03).
+           03 PRODUTOITEM PIC 9(06).
+           03 QUANTITEM PIC 9(04).
+           03 PRECOITEM PIC 9(06)V9(03).
+           03 TOTALITEMREG PIC 9(06)V9(03).
+
+       FD  CADPROD
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPROD.DAT".
+       01  REGPROD.
+           03 CHAVEPROD.
+               05 CODFILPROD PIC 9(02).
+               05 CODPROD PIC 9(06).
+           03 DESCRICAO PIC X(30).
+           03 UNIDADE PIC X(02).
+           03 TIPO PIC 9(01).
+           03 FORNCOD PIC 9(06).
+           03 ULTPRECO PIC 9(06)V9(03).
+           03 PRECOVENDA PIC 9(06)V9(03).
+           03 QUANTEST PIC 9(05).
+           03 CODBARRAS PIC 9(13).
+           03 ICMS PIC 9(02)V9(02).
+
+       FD  RELVENDA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "RELVENDA.DAT".
+       01  LINHAVENDA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  ERRO PIC X(02) VALUE "00".
+       01  ERRO2 PIC X(02) VALUE "00".
+       01  INDICE PIC 9(04) VALUE ZERO.
+       01  TOTPROD PIC 9(04) VALUE ZERO.
+       01  ACHOU PIC X(01) VALUE "N".
+       01  TABVENDASX.
+           03 TABVENDA OCCURS 500 TIMES.
+               05 TVPRODUTO PIC 9(06) VALUE ZERO.
+               05 TVQUANT PIC 9(07) VALUE ZERO.
+               05 TVTOTAL PIC 9(08)V9(03) VALUE ZERO.
+       01  LINDET.
+           03 LDCODPROD PIC ZZZZZ9.
+           03 FILLER PIC X(02) VALUE SPACES.
+           03 LDDESCRICAO PIC X(30).
+           03 FILLER PIC X(02) VALUE SPACES.
+           03 LDQUANT PIC ZZZZZZ9.
+           03 FILLER PIC X(02) VALUE SPACES.
+           03 LDTOTAL PIC Z(07)9,999.
+       01  LINCAB1 PIC X(80) VALUE
+           " RESUMO DE VENDAS POR PRODUTO".
+       01  LINCAB2 PIC X(80) VALUE
+           " CODIGO DESCRICAO                 QUANTIDADE      TOTAL".
+       01  LINBRANCO PIC X(80) VALUE SPACES.
+       01  LINRODAPE.
+           03 FILLER PIC X(28) VALUE " TOTAL DE PRODUTOS VENDIDOS:".
+           03 LRTOTAL PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+      *
+       FN-ABRE1.
+           OPEN INPUT CADPEDITEM
+           IF ERRO NOT = "00"
+              IF ERRO = "30"
+                 DISPLAY " ARQUIVO CADITEM NAO ENCONTRADO "
+                 GO TO FN-FIM
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO ITEM =>" ERRO
+                 GO TO FN-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       FN-ABRE2.
+           OPEN INPUT CADPROD
+           IF ERRO NOT = "00"
+              IF ERRO = "30"
+                 DISPLAY " ARQUIVO CADPROD NAO ENCONTRADO "
+                 GO TO FN-FIM
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO PROD =>" ERRO
+                 GO TO FN-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       FN-ABRE3.
+           OPEN OUTPUT RELVENDA
+           IF ERRO2 NOT = "00"
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO RELVENDA =>" ERRO2
+                 GO TO FN-FIM.
+
+       FN-ACUMULA.
+           READ CADPEDITEM NEXT RECORD
+               AT END GO TO FN-IMPRIME.
+           MOVE "N" TO ACHOU.
+           MOVE 1 TO INDICE.
+       FN-ACUMULA-BUSCA.
+           IF INDICE > TOTPROD
+               GO TO FN-ACUMULA-NOVO.
+           IF TVPRODUTO(INDICE) = PRODUTOITEM
+               MOVE "S" TO ACHOU
+               GO TO FN-ACUMULA-SOMA.
+           ADD 1 TO INDICE.
+           GO TO FN-ACUMULA-BUSCA.
+       FN-ACUMULA-NOVO.
+           ADD 1 TO TOTPROD.
+           MOVE TOTPROD TO INDICE.
+           MOVE PRODUTOITEM TO TVPRODUTO(INDICE).
+       FN-ACUMULA-SOMA.
+           ADD QUANTITEM TO TVQUANT(INDICE).
+           ADD TOTALITEMREG TO TVTOTAL(INDICE).
+           GO TO FN-ACUMULA.
+
+       FN-IMPRIME.
+           WRITE LINHAVENDA FROM LINCAB1.
+           WRITE LINHAVENDA FROM LINCAB2.
+           WRITE LINHAVENDA FROM LINBRANCO.
+           MOVE 1 TO INDICE.
+
+       FN-IMPRIME-LOOP.
+           IF INDICE > TOTPROD
+               GO TO FN-RODAPE.
+           MOVE ZEROS TO CODFILPROD.
+           MOVE TVPRODUTO(INDICE) TO CODPROD.
+           READ CADPROD
+               INVALID KEY MOVE SPACES TO DESCRICAO.
+           MOVE TVPRODUTO(INDICE) TO LDCODPROD.
+           MOVE DESCRICAO TO LDDESCRICAO.
+           MOVE TVQUANT(INDICE) TO LDQUANT.
+           MOVE TVTOTAL(INDICE) TO LDTOTAL.
+           WRITE LINHAVENDA FROM LINDET.
+           ADD 1 TO INDICE.
+           GO TO FN-IMPRIME-LOOP.
+
+       FN-RODAPE.
+           WRITE LINHAVENDA FROM LINBRANCO.
+           MOVE TOTPROD TO LRTOTAL.
+           WRITE LINHAVENDA FROM LINRODAPE.
+
+       FN-FIM.
+           CLOSE CADPEDITEM.
+           CLOSE CADPROD.
+           CLOSE RELVENDA.
+           STOP RUN.
