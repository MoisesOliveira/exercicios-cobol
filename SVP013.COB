@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SVP013.
+       AUTHOR. MSZS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPROD ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CHAVEPROD
+               FILE STATUS  IS ERRO
+               ALTERNATE RECORD KEY IS DESCR WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CODBARRAS WITH DUPLICATES.
+
+           SELECT EXTPROD ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADPROD
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPROD.DAT".
+       01  REGPROD.
+           03 CHAVEPROD.
+               05 CODFILIAL PIC 9(02).
+               05 CODPROD PIC 9(06).
+           03 DESCR PIC X(30).
+           03 UNID PIC X(02).
+           03 TIPO PIC 9(01).
+           03 FORNCOD PIC 9(06).
+           03 ULTPRECO PIC 9(06)V9(03).
+           03 PRECOVENDA PIC 9(06)V9(03).
+           03 QUANTEST PIC 9(05).
+           03 CODBARRAS PIC 9(13).
+           03 ICMS PIC 9(02)V9(02).
+
+       FD  EXTPROD
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "EXTPROD.DAT".
+       01  REGEXTPROD PIC X(87).
+
+       WORKING-STORAGE SECTION.
+       01  ERRO PIC X(02) VALUE "00".
+       01  ERRO2 PIC X(02) VALUE "00".
+       01  TOTPROD PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *
+       FN-ABRE1.
+           OPEN INPUT EXTPROD
+           IF ERRO2 NOT = "00"
+                 DISPLAY " ARQUIVO EXTPROD NAO ENCONTRADO "
+                 GO TO FN-FIM.
+
+       FN-ABRE2.
+           OPEN OUTPUT CADPROD
+           IF ERRO NOT = "00"
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO PROD =>" ERRO
+                 GO TO FN-FIM.
+
+       FN-IMPORTA.
+           READ EXTPROD
+               AT END GO TO FN-FIM.
+           MOVE REGEXTPROD TO REGPROD.
+           WRITE REGPROD.
+           ADD 1 TO TOTPROD.
+           GO TO FN-IMPORTA.
+
+       FN-FIM.
+           CLOSE CADPROD.
+           CLOSE EXTPROD.
+           DISPLAY " PRODUTOS IMPORTADOS: " TOTPROD.
+           STOP RUN.
