@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SVP020.
+       AUTHOR. MSZS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCOMPRA ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CHAVECOMPRA
+               FILE STATUS  IS ERRO.
+
+           SELECT EXTCOMPRA ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADCOMPRA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADCOMPRA.DAT".
+       01  REGCOMPRA.
+           03 CHAVECOMPRA.
+               05 CODFILIAL PIC 9(02).
+               05 CODCOMPRA PIC 9(06).
+           03 FORNCOMPRA PIC 9(06).
+           03 DATACOMPRA PIC 9(11).
+           03 TOTALCOMPRA PIC 9(06)V9(03).
+
+       FD  EXTCOMPRA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "EXTCOMPRA.DAT".
+       01  REGEXTCOMPRA PIC X(34).
+
+       WORKING-STORAGE SECTION.
+       01  ERRO PIC X(02) VALUE "00".
+       01  ERRO2 PIC X(02) VALUE "00".
+       01  TOTCOMPRA PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *
+       FN-ABRE1.
+           OPEN INPUT CADCOMPRA
+           IF ERRO NOT = "00"
+              IF ERRO = "30"
+                 DISPLAY " ARQUIVO CADCOMPRA NAO ENCONTRADO "
+                 GO TO FN-FIM
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO COMPRA =>" ERRO
+                 GO TO FN-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       FN-ABRE2.
+           OPEN OUTPUT EXTCOMPRA
+           IF ERRO2 NOT = "00"
+                 DISPLAY "ERRO NA ABERTURA DO ARQ. EXTCOMPRA =>" ERRO2
+                 GO TO FN-FIM.
+
+       FN-EXPORTA.
+           READ CADCOMPRA NEXT RECORD
+               AT END GO TO FN-FIM.
+           MOVE REGCOMPRA TO REGEXTCOMPRA.
+           WRITE REGEXTCOMPRA.
+           ADD 1 TO TOTCOMPRA.
+           GO TO FN-EXPORTA.
+
+       FN-FIM.
+           CLOSE CADCOMPRA.
+           CLOSE EXTCOMPRA.
+           DISPLAY " COMPRAS EXPORTADAS: " TOTCOMPRA.
+           STOP RUN.
