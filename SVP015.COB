@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SVP015.
+       AUTHOR. MSZS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCLI ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CHAVECLI
+               FILE STATUS  IS ERRO
+               ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+           SELECT EXTCLI ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADCLI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADCLI.DAT".
+       01  REGCLI.
+           03 CHAVECLI.
+               05 CODFILIAL PIC 9(02).
+               05 CODCLIE PIC 9(06).
+           03 NOME PIC X(30).
+           03 TIPOPESSOA PIC X(1).
+           03 CNPJCPF PIC 9(15).
+           03 NUMEROLOG PIC 9(5).
+           03 CEPCLIENTE PIC 9(08).
+           03 COMPLEMENTO PIC X(12).
+           03 EMAIL PIC X(30).
+           03 TELEFONE1.
+               05 DDD1 PIC 9(02).
+               05 NUMERO1 PIC 9(09).
+               05 TIPO1 PIC X(01).
+           03 TELEFONE2.
+               05 DDD2 PIC 9(02).
+               05 NUMERO2 PIC 9(09).
+               05 TIPO2 PIC X(01).
+           03 LIMITECREDITO PIC 9(06)V9(03).
+
+       FD  EXTCLI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "EXTCLI.DAT".
+       01  REGEXTCLI PIC X(142).
+
+       WORKING-STORAGE SECTION.
+       01  ERRO PIC X(02) VALUE "00".
+       01  ERRO2 PIC X(02) VALUE "00".
+       01  TOTCLI PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *
+       FN-ABRE1.
+           OPEN INPUT EXTCLI
+           IF ERRO2 NOT = "00"
+                 DISPLAY " ARQUIVO EXTCLI NAO ENCONTRADO "
+                 GO TO FN-FIM.
+
+       FN-ABRE2.
+           OPEN OUTPUT CADCLI
+           IF ERRO NOT = "00"
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CLI =>" ERRO
+                 GO TO FN-FIM.
+
+       FN-IMPORTA.
+           READ EXTCLI
+               AT END GO TO FN-FIM.
+           MOVE REGEXTCLI TO REGCLI.
+           WRITE REGCLI.
+           ADD 1 TO TOTCLI.
+           GO TO FN-IMPORTA.
+
+       FN-FIM.
+           CLOSE CADCLI.
+           CLOSE EXTCLI.
+           DISPLAY " CLIENTES IMPORTADOS: " TOTCLI.
+           STOP RUN.
