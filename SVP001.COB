@@ -33,22 +33,45 @@
            03 CIDADE PIC X(20).
 
        WORKING-STORAGE SECTION.
-       01  ESTADO PIC X(20).
+       01  ESTADO PIC X(23).
        01  ERRO PIC X(02) VALUE "00".
        01  TABESTADOS.
            03 TABESTADO PIC X(20) OCCURS 26 TIMES.
        01  TABTIPOS.
            03 TABTIPO PIC X(20) OCCURS 5 TIMES.
        01  TABUFX.
-           03 FILLER PIC X(20) VALUE "SP SAO PAULO".
-           03 FILLER PIC X(20) VALUE "AC ACRE".
-           03 FILLER PIC X(20) VALUE "BA BAHIA".
-           03 FILLER PIC X(20) VALUE "TO TOCANTINS".
+           03 FILLER PIC X(25) VALUE "AC ACRE".
+           03 FILLER PIC X(25) VALUE "AL ALAGOAS".
+           03 FILLER PIC X(25) VALUE "AM AMAZONAS".
+           03 FILLER PIC X(25) VALUE "AP AMAPA".
+           03 FILLER PIC X(25) VALUE "BA BAHIA".
+           03 FILLER PIC X(25) VALUE "CE CEARA".
+           03 FILLER PIC X(25) VALUE "DF DISTRITO FEDERAL".
+           03 FILLER PIC X(25) VALUE "ES ESPIRITO SANTO".
+           03 FILLER PIC X(25) VALUE "GO GOIAS".
+           03 FILLER PIC X(25) VALUE "MA MARANHAO".
+           03 FILLER PIC X(25) VALUE "MG MINAS GERAIS".
+           03 FILLER PIC X(25) VALUE "MS MATO GROSSO DO SUL".
+           03 FILLER PIC X(25) VALUE "MT MATO GROSSO".
+           03 FILLER PIC X(25) VALUE "PA PARA".
+           03 FILLER PIC X(25) VALUE "PB PARAIBA".
+           03 FILLER PIC X(25) VALUE "PE PERNAMBUCO".
+           03 FILLER PIC X(25) VALUE "PI PIAUI".
+           03 FILLER PIC X(25) VALUE "PR PARANA".
+           03 FILLER PIC X(25) VALUE "RJ RIO DE JANEIRO".
+           03 FILLER PIC X(25) VALUE "RN RIO GRANDE DO NORTE".
+           03 FILLER PIC X(25) VALUE "RO RONDONIA".
+           03 FILLER PIC X(25) VALUE "RR RORAIMA".
+           03 FILLER PIC X(25) VALUE "RS RIO GRANDE DO SUL".
+           03 FILLER PIC X(25) VALUE "SC SANTA CATARINA".
+           03 FILLER PIC X(25) VALUE "SE SERGIPE".
+           03 FILLER PIC X(25) VALUE "SP SAO PAULO".
+           03 FILLER PIC X(25) VALUE "TO TOCANTINS".
        01  TABUF REDEFINES TABUFX.
-           03 TBUF PIC X(20) OCCURS 6 TIMES.
+           03 TBUF PIC X(25) OCCURS 27 TIMES.
        01  TXTUF.
            03 TXTUF1 PIC X(02) VALUE SPACES.
-           03 TXTUF2 PIC X(18) VALUE SPACES.
+           03 TXTUF2 PIC X(23) VALUE SPACES.
 
        01  ESC-KEY PIC 9(02) VALUE ZEROS.
        01  OPC-KEY PIC X(02) VALUE SPACES.
@@ -100,7 +123,7 @@
                USING  UF
                HIGHLIGHT.
            05  TESTADO
-               LINE 08  COLUMN 09  PIC X(20)
+               LINE 08  COLUMN 09  PIC X(23)
                USING  ESTADO.
            05  TCEPREF
                LINE 10  COLUMN 18  PIC 9(8)
@@ -127,20 +150,85 @@
            05  LINE 04  COLUMN 41
                VALUE  "                  -----------------".
            05  LINE 05  COLUMN 41
-               VALUE  "                   SP - SAO PAULO".
+               VALUE  "   AC - ACRE".
            05  LINE 06  COLUMN 41
-               VALUE  "                   AC - ACRE".
+               VALUE  "   AL - ALAGOAS".
            05  LINE 07  COLUMN 41
-               VALUE  "                   BA - BAHIA".
+               VALUE  "   AM - AMAZONAS".
            05  LINE 08  COLUMN 41
-               VALUE  "                   TO - TOCANTINS".
-
+               VALUE  "   AP - AMAPA".
+           05  LINE 09  COLUMN 41
+               VALUE  "   BA - BAHIA".
+           05  LINE 10  COLUMN 41
+               VALUE  "   CE - CEARA".
+           05  LINE 11  COLUMN 41
+               VALUE  "   DF - DISTRITO FEDERAL".
+           05  LINE 12  COLUMN 41
+               VALUE  "   ES - ESPIRITO SANTO".
+           05  LINE 13  COLUMN 41
+               VALUE  "   GO - GOIAS".
+           05  LINE 14  COLUMN 41
+               VALUE  "   MA - MARANHAO".
+           05  LINE 15  COLUMN 41
+               VALUE  "   MG - MINAS GERAIS".
+           05  LINE 16  COLUMN 41
+               VALUE  "   MS - MATO GROSSO DO SUL".
+           05  LINE 17  COLUMN 41
+               VALUE  "   MT - MATO GROSSO".
+           05  LINE 18  COLUMN 41
+               VALUE  "   PA - PARA".
+           05  LINE 05  COLUMN 66
+               VALUE  "   PB - PARAIBA".
+           05  LINE 06  COLUMN 66
+               VALUE  "   PE - PERNAMBUCO".
+           05  LINE 07  COLUMN 66
+               VALUE  "   PI - PIAUI".
+           05  LINE 08  COLUMN 66
+               VALUE  "   PR - PARANA".
+           05  LINE 09  COLUMN 66
+               VALUE  "   RJ - RIO DE JANEIRO".
+           05  LINE 10  COLUMN 66
+               VALUE  "   RN - RIO GRANDE DO NORTE".
+           05  LINE 11  COLUMN 66
+               VALUE  "   RO - RONDONIA".
+           05  LINE 12  COLUMN 66
+               VALUE  "   RR - RORAIMA".
+           05  LINE 13  COLUMN 66
+               VALUE  "   RS - RIO GRANDE DO SUL".
+           05  LINE 14  COLUMN 66
+               VALUE  "   SC - SANTA CATARINA".
+           05  LINE 15  COLUMN 66
+               VALUE  "   SE - SERGIPE".
+           05  LINE 16  COLUMN 66
+               VALUE  "   SP - SAO PAULO".
+           05  LINE 17  COLUMN 66
+               VALUE  "   TO - TOCANTINS".
+
+
+       01  TELAPISO.
+           05  LINE 03  COLUMN 41
+               VALUE  "                    TIPOS DE PISO".
+           05  LINE 04  COLUMN 41
+               VALUE  "                  -----------------".
+           05  LINE 05  COLUMN 41
+               VALUE  "   1 - CERAMICA".
+           05  LINE 06  COLUMN 41
+               VALUE  "   2 - PORCELANATO".
+           05  LINE 07  COLUMN 41
+               VALUE  "   3 - LAMINADO".
+           05  LINE 08  COLUMN 41
+               VALUE  "   4 - CARPETE".
+           05  LINE 09  COLUMN 41
+               VALUE  "   5 - CIMENTO QUEIMADO".
 
 
        PROCEDURE DIVISION.
        INICIO.
-           MOVE "TIPO1" TO TABTIPO(1).
-           MOVE "TIPO2" TO TABTIPO(2).
+           MOVE "CERAMICA" TO TABTIPO(1).
+           MOVE "PORCELANATO" TO TABTIPO(2).
+           MOVE "LAMINADO" TO TABTIPO(3).
+           MOVE "CARPETE" TO TABTIPO(4).
+           MOVE "CIMENTO QUEIMADO" TO TABTIPO(5).
 
 
        ABRE-ARQ.
@@ -220,7 +308,7 @@
            MOVE TBUF(INDICE) TO TXTUF
            IF TXTUF1 NOT = UF
                ADD 1 TO INDICE
-               IF INDICE < 7
+               IF INDICE < 28
                    GO TO OP-UF3
                ELSE
                    MOVE "UF INCORRETO" TO MENS
@@ -241,6 +329,7 @@
                PERFORM  ROTINA-MENS THRU ROTINA-MENS-FIM
                GO TO OP-CEPREF.
        OP-TIPO1.
+           DISPLAY TELAPISO.
            ACCEPT TTIPO.
            ACCEPT ESC-KEY FROM ESCAPE KEY
            IF ESC-KEY = 01
