@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SVP017.
+       AUTHOR. MSZS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPEDIDO ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CHAVEPEDIDO
+               FILE STATUS  IS ERRO.
+
+           SELECT EXTPED ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADPEDIDO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPED.DAT".
+       01  REGPEPDIDO.
+           03 CHAVEPEDIDO.
+               05 CODFILIAL PIC 9(02).
+               05 CODPEDIDO PIC 9(06).
+           03 CLIENTEPEDIDO PIC 9(06).
+           03 DATAPEDIDO PIC 9(11).
+           03 TOTALVENDA PIC 9(06)V9(03).
+           03 CEPPEDIDO PIC 9(08).
+
+       FD  EXTPED
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "EXTPED.DAT".
+       01  REGEXTPED PIC X(42).
+
+       WORKING-STORAGE SECTION.
+       01  ERRO PIC X(02) VALUE "00".
+       01  ERRO2 PIC X(02) VALUE "00".
+       01  TOTPED PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *
+       FN-ABRE1.
+           OPEN INPUT EXTPED
+           IF ERRO2 NOT = "00"
+                 DISPLAY " ARQUIVO EXTPED NAO ENCONTRADO "
+                 GO TO FN-FIM.
+
+       FN-ABRE2.
+           OPEN OUTPUT CADPEDIDO
+           IF ERRO NOT = "00"
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO PEDIDO =>" ERRO
+                 GO TO FN-FIM.
+
+       FN-IMPORTA.
+           READ EXTPED
+               AT END GO TO FN-FIM.
+           MOVE REGEXTPED TO REGPEPDIDO.
+           WRITE REGPEPDIDO.
+           ADD 1 TO TOTPED.
+           GO TO FN-IMPORTA.
+
+       FN-FIM.
+           CLOSE CADPEDIDO.
+           CLOSE EXTPED.
+           DISPLAY " PEDIDOS IMPORTADOS: " TOTPED.
+           STOP RUN.
