@@ -0,0 +1,456 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SVP008.
+       AUTHOR. MSZS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFORN ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CHAVEFORN
+               FILE STATUS  IS ERRO.
+
+           SELECT CADCOMPRA ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CHAVECOMPRA
+               FILE STATUS  IS ERRO.
+
+           SELECT CADCOMPITEM ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CHAVECOMPITEM
+               FILE STATUS  IS ERRO.
+
+           SELECT CADPROD ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHAVEPROD
+               FILE STATUS IS ERRO.
+
+           SELECT CADPRECO ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ERRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADFORN
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADFORN.DAT".
+       01  REGFORN.
+           03 CHAVEFORN.
+               05 CODFILFORN PIC 9(02).
+               05 CODFORN PIC 9(06).
+           03 NOME PIC X(30).
+           03 TIPOPESSOA PIC X(1).
+           03 CNPJCPF PIC 9(15).
+           03 NUMEROLOG PIC 9(5).
+           03 CEPFORN PIC 9(08).
+           03 COMPLEMENTO PIC X(12).
+           03 EMAIL PIC X(30).
+           03 TELEFONE1.
+               05 DDD1 PIC 9(02).
+               05 NUMERO1 PIC 9(09).
+               05 TIPO1 PIC X(01).
+           03 TELEFONE2.
+               05 DDD2 PIC 9(02).
+               05 NUMERO2 PIC 9(09).
+               05 TIPO2 PIC X(01).
+
+       FD  CADCOMPRA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADCOMPRA.DAT".
+       01  REGCOMPRA.
+           03 CHAVECOMPRA.
+               05 CODFILIAL PIC 9(02).
+               05 CODCOMPRA PIC 9(06).
+           03 FORNCOMPRA PIC 9(06).
+           03 DATACOMPRA PIC 9(11).
+           03 TOTALCOMPRA PIC 9(06)V9(03).
+
+       FD  CADCOMPITEM
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADCOMPITEM.DAT".
+       01  REGCOMPITEM.
+           03 CHAVECOMPITEM.
+               05 FILIALCOMPITEM PIC 9(02).
+               05 COMPRAITEM PIC 9(06).
+               05 ITEMSEQ PIC 9(03).
+           03 PRODUTOCOMPITEM PIC 9(06).
+           03 QUANTCOMPITEM PIC 9(04).
+           03 PRECOCOMPITEM PIC 9(06)V9(03).
+           03 TOTALCOMPITEM PIC 9(06)V9(03).
+
+       FD  CADPROD
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPROD.DAT".
+       01  REGPROD.
+           03 CHAVEPROD.
+               05 CODFILPROD PIC 9(02).
+               05 CODPROD PIC 9(06).
+           03 DESCR PIC X(30).
+           03 UNID PIC X(02).
+           03 TIPO PIC 9(01).
+           03 FORNCOD PIC 9(06).
+           03 ULTPRECO PIC 9(06)V9(03).
+           03 PRECOVENDA PIC 9(06)V9(03).
+           03 QUANTEST PIC 9(05).
+           03 CODBARRAS PIC 9(13).
+           03 ICMS PIC 9(02)V9(02).
+
+       FD  CADPRECO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CADPRECO.DAT".
+       01  REGPRECO.
+           03 FILIALPRECO PIC 9(02).
+           03 PRODUTOPRECO PIC 9(06).
+           03 ULTPRECOPRECO PIC 9(06)V9(03).
+           03 PRECOVENDAPRECO PIC 9(06)V9(03).
+           03 DATAPRECO PIC 9(08).
+           03 HORAPRECO PIC 9(06).
+
+       WORKING-STORAGE SECTION.
+       01  ERRO PIC X(02) VALUE "00".
+       01  MENS.
+           03 MENS1 PIC X(50) VALUE SPACES.
+           03 MENS2 PIC ZZZ.
+       01  CONTADOR PIC 9(03) VALUE ZERO.
+       01  OPC PIC X(03) VALUE SPACES.
+       01  OPC2 PIC X(03) VALUE SPACES.
+       01  OPC-KEY PIC X(03) VALUE SPACES.
+       01  ITEM-ATUAL.
+           03 CODPRODUTO PIC 9(06).
+           03 QUANT PIC 9(04).
+       01  NUMITEM PIC 9(03) VALUE ZERO.
+       01  TOTALITEM PIC 9(06)V9(03) VALUE ZERO.
+       01  ESC-KEY PIC 9(02) VALUE ZEROS.
+       01  MAXCODCOMPRA PIC 9(06) VALUE ZERO.
+       01  FILIALSCAN PIC 9(02) VALUE ZERO.
+       01  DATAPRECOW PIC 9(08) VALUE ZEROS.
+       01  HORAPRECOW PIC 9(06) VALUE ZEROS.
+
+       SCREEN SECTION.
+
+       01  TELACOMPRA.
+           05  LINE 02  COLUMN 01
+               VALUE  "                            CADASTRO DE".
+           05  LINE 02  COLUMN 41
+               VALUE  "COMPRAS".
+           05  LINE 03  COLUMN 01
+               VALUE  " FILIAL:".
+           05  LINE 04  COLUMN 01
+               VALUE  " NUMERO COMPRA:".
+           05  LINE 06  COLUMN 01
+               VALUE  " CODIGO FORNECEDOR:".
+           05  LINE 08  COLUMN 01
+               VALUE  " DATA DA COMPRA:".
+           05  LINE 10  COLUMN 01
+               VALUE  " CODIGO PRODUTO:".
+           05  LINE 12  COLUMN 01
+               VALUE  " QUANTIDADE:".
+           05  LINE 14  COLUMN 01
+               VALUE  " PRECO CUSTO:".
+           05  LINE 16  COLUMN 01
+               VALUE  " TOTAL COMPRA:".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM:".
+           05  TCODFILIAL
+               LINE 03  COLUMN 10  PIC 9(02)
+               USING  CODFILIAL.
+           05  TCODCOMPRA
+               LINE 04  COLUMN 17  PIC 9(06)
+               USING  CODCOMPRA.
+           05  TCODFORN
+               LINE 06  COLUMN 21  PIC 9(06)
+               USING  FORNCOMPRA.
+           05  TFORN
+               LINE 06  COLUMN 29  PIC X(30)
+               USING  NOME.
+           05  TDATACOMPRA
+               LINE 08  COLUMN 18  PIC 99.99.9999
+               USING  DATACOMPRA.
+           05  TCODPROD
+               LINE 10  COLUMN 18  PIC 9(06)
+               USING  CODPRODUTO.
+           05  TPRODESC
+               LINE 10  COLUMN 27  PIC X(30)
+               USING  DESCR.
+           05  TQUANT
+               LINE 12  COLUMN 14  PIC 9(04)
+               USING  QUANT.
+           05  TPRECOCUSTO
+               LINE 14  COLUMN 15  PIC 999999.999
+               USING  ULTPRECO.
+           05  TTOTAL
+               LINE 16  COLUMN 16  PIC 999999.999
+               USING  TOTALCOMPRA.
+
+       PROCEDURE DIVISION.
+       FN-ABRE1.
+           OPEN I-O CADCOMPRA
+           IF ERRO NOT = "00"
+              IF ERRO = "30"
+                 OPEN OUTPUT CADCOMPRA
+                 CLOSE CADCOMPRA
+                 MOVE " ARQUIVO SENDO CRIADO " TO MENS
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-ABRE1
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO COMPRA =>" TO MENS1
+                 MOVE ERRO TO MENS2
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       FN-ABRE1B.
+           OPEN I-O CADCOMPITEM
+           IF ERRO NOT = "00"
+              IF ERRO = "30"
+                 OPEN OUTPUT CADCOMPITEM
+                 CLOSE CADCOMPITEM
+                 MOVE " ARQUIVO SENDO CRIADO " TO MENS
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-ABRE1B
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO ITEM =>" TO MENS1
+                 MOVE ERRO TO MENS2
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       FN-ABRE2.
+           OPEN INPUT CADFORN
+           IF ERRO NOT = "00"
+              IF ERRO = "30"
+                 MOVE "* ARQUIVO CADFORN NAO ENCONTRADO *" TO MENS
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO FORN " TO MENS1
+                 MOVE ERRO TO MENS2
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       FN-ABRE3.
+           OPEN I-O CADPROD
+           IF ERRO NOT = "00"
+              IF ERRO = "30"
+                 MOVE "* ARQUIVO CADPROD NAO ENCONTRADO *" TO MENS
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO PRODUTO " TO MENS1
+                 MOVE ERRO TO MENS2
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       FN-ABRE4.
+           OPEN EXTEND CADPRECO
+           IF ERRO NOT = "00" AND ERRO NOT = "05"
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO PRECO =>" TO MENS1
+                 MOVE ERRO TO MENS2
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM.
+
+       FN-PREPARA.
+           MOVE ZEROS TO CODFILIAL CODCOMPRA FORNCOMPRA DATACOMPRA
+           QUANT CODPRODUTO TOTALCOMPRA NUMITEM TOTALITEM.
+
+       FN-INICIO.
+           DISPLAY TELACOMPRA.
+
+       FN-FILIAL.
+           ACCEPT TCODFILIAL.
+           ACCEPT ESC-KEY FROM ESCAPE KEY
+           IF ESC-KEY = 01
+                 MOVE " SAINDO DO PROGRAMA " TO MENS
+                 PERFORM FN-MENS THRU FN-MENS-FIM
+                 GO TO FN-FIM.
+
+       FN-PROXCOD.
+           MOVE CODFILIAL TO FILIALSCAN.
+           MOVE ZEROS TO MAXCODCOMPRA.
+           MOVE FILIALSCAN TO CODFILIAL.
+           MOVE ZEROS TO CODCOMPRA.
+           START CADCOMPRA KEY IS NOT LESS THAN CHAVECOMPRA
+               INVALID KEY GO TO FN-PROXCOD-FIM.
+       FN-PROXCOD-LOOP.
+           READ CADCOMPRA NEXT RECORD
+               AT END GO TO FN-PROXCOD-FIM.
+           IF CODFILIAL NOT = FILIALSCAN
+               GO TO FN-PROXCOD-FIM.
+           MOVE CODCOMPRA TO MAXCODCOMPRA.
+           GO TO FN-PROXCOD-LOOP.
+       FN-PROXCOD-FIM.
+           MOVE FILIALSCAN TO CODFILIAL.
+           ADD 1 TO MAXCODCOMPRA GIVING CODCOMPRA.
+           DISPLAY TCODCOMPRA.
+
+       FN-CODCOMPRA.
+           ACCEPT TCODCOMPRA.
+
+       FN-READ-COMPRA.
+           READ CADCOMPRA
+           IF ERRO NOT = "23"
+               IF ERRO = "00"
+                   MOVE " COMPRA JA CADASTRADA " TO MENS
+                   PERFORM FN-MENS THRU FN-MENS-FIM
+                   GO TO FN-OPCOES.
+
+       FN-CODFORN.
+           ACCEPT TCODFORN.
+       FN-CODFORN2.
+           MOVE CODFILIAL TO CODFILFORN.
+           MOVE FORNCOMPRA TO CODFORN.
+           READ CADFORN.
+           DISPLAY TELACOMPRA.
+
+       FN-DATA.
+           ACCEPT TDATACOMPRA.
+
+       FN-ITENS-INIC.
+           MOVE ZEROS TO NUMITEM TOTALCOMPRA.
+
+       FN-CODPROD.
+           ACCEPT TCODPROD.
+       FN-CODPROD2.
+           MOVE CODFILIAL TO CODFILPROD.
+           MOVE CODPRODUTO TO CODPROD.
+           READ CADPROD.
+           DISPLAY TELACOMPRA.
+
+       FN-PRECOCUSTO.
+           ACCEPT TPRECOCUSTO.
+
+       FN-QUANT.
+           ACCEPT TQUANT.
+
+       FN-TOTALITEM.
+           MULTIPLY ULTPRECO BY QUANT GIVING TOTALITEM.
+           ADD TOTALITEM TO TOTALCOMPRA.
+           DISPLAY TELACOMPRA.
+
+       FN-ITEM.
+           DISPLAY (23, 10) "CONFIRMA O ITEM? (S/N): ".
+           ACCEPT (23, 36) OPC2
+           IF OPC2 NOT = "S" AND OPC2 NOT = "N"
+               MOVE "DIGITE S OU N" TO MENS
+               PERFORM FN-MENS THRU FN-MENS-FIM
+               GO TO FN-ITEM.
+           IF OPC2 = "N"
+               SUBTRACT TOTALITEM FROM TOTALCOMPRA
+               MOVE "ITEM NAO GRAVADO" TO MENS
+               PERFORM FN-MENS THRU FN-MENS-FIM
+               GO TO FN-MAISITENS.
+           ADD 1 TO NUMITEM
+           MOVE CODFILIAL TO FILIALCOMPITEM
+           MOVE CODCOMPRA TO COMPRAITEM
+           MOVE NUMITEM TO ITEMSEQ
+           MOVE CODPRODUTO TO PRODUTOCOMPITEM
+           MOVE QUANT TO QUANTCOMPITEM
+           MOVE ULTPRECO TO PRECOCOMPITEM
+           MOVE TOTALITEM TO TOTALCOMPITEM
+           WRITE REGCOMPITEM
+           ADD QUANT TO QUANTEST
+           REWRITE REGPROD
+           MOVE CODFILIAL TO FILIALPRECO
+           MOVE CODPRODUTO TO PRODUTOPRECO
+           MOVE ULTPRECO TO ULTPRECOPRECO
+           MOVE PRECOVENDA TO PRECOVENDAPRECO
+           ACCEPT DATAPRECOW FROM DATE YYYYMMDD
+           ACCEPT HORAPRECOW FROM TIME
+           MOVE DATAPRECOW TO DATAPRECO
+           MOVE HORAPRECOW TO HORAPRECO
+           WRITE REGPRECO.
+
+       FN-MAISITENS.
+           DISPLAY (23, 10) "OUTRO ITEM NA COMPRA? (S/N): ".
+           ACCEPT (23, 41) OPC2
+           IF OPC2 = "S"
+               GO TO FN-CODPROD.
+           IF OPC2 NOT = "N"
+               MOVE "DIGITE S OU N" TO MENS
+               PERFORM FN-MENS THRU FN-MENS-FIM
+               GO TO FN-MAISITENS.
+
+       FN-REGISTRO.
+           DISPLAY (23, 15) "GRAVAR? (S/N): ".
+           ACCEPT (23, 30) OPC
+           IF OPC = "S"
+               WRITE REGCOMPRA
+               GO TO FN-CODCOMPRA
+           ELSE
+               IF OPC NOT = "N"
+                   MOVE "DIGITE S OU N" TO MENS
+                   PERFORM FN-MENS THRU FN-MENS-FIM
+                   GO TO FN-REGISTRO
+                ELSE
+                    PERFORM FN-ESTORNA-ITENS THRU FN-ESTORNA-ITENS-FIM
+                    MOVE "REGISTRO NAO GRAVADO" TO MENS
+                   PERFORM FN-MENS THRU FN-MENS-FIM
+                   GO TO FN-FIM.
+
+       FN-ESTORNA-ITENS.
+           MOVE CODFILIAL TO FILIALCOMPITEM.
+           MOVE CODCOMPRA TO COMPRAITEM.
+           MOVE 0 TO ITEMSEQ.
+           START CADCOMPITEM KEY IS NOT LESS THAN CHAVECOMPITEM
+               INVALID KEY GO TO FN-ESTORNA-ITENS-FIM.
+       FN-ESTORNA-ITENS-LOOP.
+           READ CADCOMPITEM NEXT RECORD
+               AT END GO TO FN-ESTORNA-ITENS-FIM.
+           IF COMPRAITEM NOT = CODCOMPRA
+               OR FILIALCOMPITEM NOT = CODFILIAL
+               GO TO FN-ESTORNA-ITENS-FIM.
+           MOVE CODFILIAL TO CODFILPROD.
+           MOVE PRODUTOCOMPITEM TO CODPROD.
+           READ CADPROD.
+           SUBTRACT QUANTCOMPITEM FROM QUANTEST.
+           REWRITE REGPROD.
+           DELETE CADCOMPITEM RECORD.
+           GO TO FN-ESTORNA-ITENS-LOOP.
+       FN-ESTORNA-ITENS-FIM.
+           EXIT.
+
+       FN-OPCOES.
+           MOVE "N = NOVA COMPRA" TO MENS
+           DISPLAY (23, 12) MENS
+           ACCEPT (23, 30) OPC-KEY
+           IF OPC-KEY NOT = "N"
+               GO TO FN-OPCOES.
+           MOVE SPACES TO MENS
+           DISPLAY (23, 12) MENS
+           GO TO FN-INICIO.
+
+       FN-MENS.
+           MOVE ZEROS TO CONTADOR.
+       FN-MENS2.
+           DISPLAY (23, 12) MENS.
+       FN-MENS3.
+           ADD 1 TO CONTADOR
+           IF CONTADOR < 800
+               GO TO FN-MENS3
+           ELSE
+               MOVE SPACES TO MENS
+               DISPLAY (23, 12) MENS.
+       FN-MENS-FIM.
+           EXIT.
+
+       FN-FIM.
+           CLOSE CADCOMPRA.
+           CLOSE CADCOMPITEM.
+           CLOSE CADFORN.
+           CLOSE CADPROD.
+           CLOSE CADPRECO.
+           EXIT PROGRAM.
